@@ -0,0 +1,43 @@
+      *Copyright IBM Corp. 2024.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. "PYDRIVER".
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+      ** PYDRIVER sequences the Python-import chain (COBTEST2, which
+      *  in turn dispatches to SHAREDL) and then the pandas extract
+      *  step (PANDASREAD) from one batch step, checking the
+      *  condition code after each hop instead of wiring three
+      *  separate job steps together by hand.
+       77  PGM-NAME                   PICTURE X(13).
+       PROCEDURE DIVISION.
+       MAIN-PARAGRAPH.
+           DISPLAY "PYDRIVER: STARTING PYTHON-IMPORT CHAIN".
+           MOVE "COBTEST2" TO PGM-NAME.
+           CALL PGM-NAME
+               ON EXCEPTION
+                   DISPLAY "UNABLE TO LOAD PROGRAM: " PGM-NAME
+                   MOVE 16 TO RETURN-CODE
+           END-CALL.
+
+           IF RETURN-CODE NOT = ZERO
+               DISPLAY "PYDRIVER: IMPORT CHAIN FAILED, RC="
+                   RETURN-CODE
+               GOBACK
+           END-IF.
+
+           DISPLAY "PYDRIVER: STARTING PANDAS EXTRACT STEP".
+           MOVE "PANDASREAD" TO PGM-NAME.
+           CALL PGM-NAME
+               ON EXCEPTION
+                   DISPLAY "UNABLE TO LOAD PROGRAM: " PGM-NAME
+                   MOVE 16 TO RETURN-CODE
+           END-CALL.
+
+           IF RETURN-CODE NOT = ZERO
+               DISPLAY "PYDRIVER: PANDAS STEP FAILED, RC="
+                   RETURN-CODE
+               GOBACK
+           END-IF.
+
+           DISPLAY "PYDRIVER: ALL STEPS COMPLETED SUCCESSFULLY".
+           STOP RUN.
