@@ -0,0 +1,213 @@
+      * Copyright IBM Corp. 2024.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. "PANDASWRITE".
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY PYAUDSEL.
+       DATA DIVISION.
+       FILE SECTION.
+       COPY PYAUDFD.
+       WORKING-STORAGE SECTION.
+       01 pandas-name         PIC U(16) VALUE Z'pandas'.
+       01 pandas-module-ptr   USAGE POINTER.
+
+       01 read-name           PIC U(16) VALUE Z'read_csv'.
+       01 read-csv-func       USAGE POINTER.
+       01 read-csv-args       USAGE POINTER.
+
+       01 to-csv-name         PIC U(16) VALUE Z'to_csv'.
+       01 to-csv-func         USAGE POINTER.
+       01 to-csv-args         USAGE POINTER.
+       01 to-csv-result-ptr   USAGE POINTER.
+
+       01 csv-in-path-alpha   PIC X(256).
+       01 csv-in-path         PIC U(256).
+       01 csv-in-path-ptr     USAGE POINTER.
+
+       01 csv-out-path-alpha  PIC X(256).
+       01 csv-out-path        PIC U(256).
+       01 csv-out-path-ptr    USAGE POINTER.
+
+       01 pandas-csv-data-ptr USAGE POINTER.
+
+       COPY PYRC.
+       COPY PYVERWS.
+       COPY PYAUDWS.
+
+       LINKAGE SECTION.
+       01 lk-in-path          PIC X(256).
+       01 lk-out-path         PIC X(256).
+       01 lk-py-version       PIC X(10).
+
+       PROCEDURE DIVISION USING OPTIONAL lk-in-path
+                                OPTIONAL lk-out-path
+                                OPTIONAL lk-py-version.
+       MAIN-PARAGRAPH.
+      ** This program is the write-back companion to PANDASREAD. It
+      *  loads a csv file with pandas.read_csv the same way PANDASREAD
+      *  does, then calls the resulting dataframe's to_csv method to
+      *  produce an output extract, so a pandas-side transform can
+      *  feed a real output dataset instead of only SYSOUT. Equivalent
+      *  Python:
+      *
+      *  import pandas
+      *  csv_data = pandas.read_csv(in_path)
+      *  csv_data.to_csv(out_path)
+
+           IF ADDRESS OF lk-in-path = NULL
+               ACCEPT csv-in-path-alpha FROM ENVIRONMENT
+                   "PANDASWRITE_CSV_IN_PATH"
+               IF csv-in-path-alpha = SPACES
+                   MOVE "./test.csv" TO csv-in-path-alpha
+               END-IF
+           ELSE
+               MOVE lk-in-path TO csv-in-path-alpha
+           END-IF
+           MOVE csv-in-path-alpha TO csv-in-path
+
+           IF ADDRESS OF lk-out-path = NULL
+               ACCEPT csv-out-path-alpha FROM ENVIRONMENT
+                   "PANDASWRITE_CSV_OUT_PATH"
+               IF csv-out-path-alpha = SPACES
+                   MOVE "./test_out.csv" TO csv-out-path-alpha
+               END-IF
+           ELSE
+               MOVE lk-out-path TO csv-out-path-alpha
+           END-IF
+           MOVE csv-out-path-alpha TO csv-out-path
+
+      ** Initialize the Python interpreter
+           MOVE "PANDASWR" TO pyaudit-program
+           IF ADDRESS OF lk-py-version NOT = NULL
+               MOVE lk-py-version TO py-version-alpha
+           END-IF
+           PERFORM RESOLVE-PYTHON-VERSION
+           CALL "Py_Initialize" RETURNING py-init-rc
+           END-CALL
+           MOVE "PY_INITIALIZE" TO pyaudit-action
+           MOVE py-init-rc TO pyaudit-rc
+           PERFORM WRITE-AUDIT-RECORD
+           PERFORM CHECK-PYTHON-RC
+           IF RETURN-CODE NOT = ZERO
+               PERFORM FINALIZE-PYTHON-AND-EXIT
+           END-IF
+
+      ** Import the pandas module
+           CALL "PyImport_ImportModule" USING
+               pandas-name
+               RETURNING pandas-module-ptr
+           END-CALL
+
+           IF pandas-module-ptr EQUAL null
+               DISPLAY u'Failed to import pandas'
+               MOVE 16 TO RETURN-CODE
+               PERFORM FINALIZE-PYTHON-AND-EXIT
+           END-IF
+
+      ** Get read_csv function from pandas
+           CALL "PyObject_GetAttrString" USING
+               BY VALUE pandas-module-ptr
+               BY REFERENCE read-name
+               RETURNING read-csv-func
+           END-CALL
+
+           IF read-csv-func EQUAL null
+               DISPLAY u'Failed to locate pandas.read_csv'
+               MOVE 16 TO RETURN-CODE
+               PERFORM FINALIZE-PYTHON-AND-EXIT
+           END-IF
+
+      ** Create a tuple for calling read_csv - pandas.read_csv(path)
+           CALL "PyTuple_New" USING
+               BY VALUE 1
+               RETURNING read-csv-args
+           END-CALL
+
+           CALL "PyUnicode_FromString" USING
+               BY REFERENCE csv-in-path
+               RETURNING csv-in-path-ptr
+           END-CALL
+
+           CALL "PyTuple_SetItem" USING
+               BY VALUE read-csv-args
+               BY VALUE 0
+               BY VALUE csv-in-path-ptr
+           END-CALL
+
+      ** Call pandas.read_csv
+           CALL "PyObject_CallObject" USING
+               BY VALUE read-csv-func
+               BY VALUE read-csv-args
+               RETURNING pandas-csv-data-ptr
+           END-CALL
+
+           IF pandas-csv-data-ptr EQUAL null
+               DISPLAY u'pandas.read_csv failed - check in-path'
+               MOVE 16 TO RETURN-CODE
+               PERFORM FINALIZE-PYTHON-AND-EXIT
+           END-IF
+
+      ** Get the dataframe's to_csv method
+           CALL "PyObject_GetAttrString" USING
+               BY VALUE pandas-csv-data-ptr
+               BY REFERENCE to-csv-name
+               RETURNING to-csv-func
+           END-CALL
+
+           IF to-csv-func EQUAL null
+               DISPLAY u'Failed to locate DataFrame.to_csv'
+               MOVE 16 TO RETURN-CODE
+               PERFORM FINALIZE-PYTHON-AND-EXIT
+           END-IF
+
+      ** Build the args tuple - csv_data.to_csv(out_path)
+           CALL "PyTuple_New" USING
+               BY VALUE 1
+               RETURNING to-csv-args
+           END-CALL
+
+           CALL "PyUnicode_FromString" USING
+               BY REFERENCE csv-out-path
+               RETURNING csv-out-path-ptr
+           END-CALL
+
+           CALL "PyTuple_SetItem" USING
+               BY VALUE to-csv-args
+               BY VALUE 0
+               BY VALUE csv-out-path-ptr
+           END-CALL
+
+      ** Call csv_data.to_csv(out_path)
+           CALL "PyObject_CallObject" USING
+               BY VALUE to-csv-func
+               BY VALUE to-csv-args
+               RETURNING to-csv-result-ptr
+           END-CALL
+
+           IF to-csv-result-ptr EQUAL null
+               DISPLAY u'DataFrame.to_csv failed - check out-path'
+               MOVE 16 TO RETURN-CODE
+               PERFORM FINALIZE-PYTHON-AND-EXIT
+           END-IF
+
+           DISPLAY "PANDASWRITE COMPLETE - OUTPUT=" csv-out-path-alpha
+
+      ** Shut down the Python interpreter - every exit path out of
+      *  MAIN-PARAGRAPH, success or an early failure after
+      *  Py_Initialize, routes through here instead of leaving the
+      *  interpreter initialized across job steps.
+           PERFORM FINALIZE-PYTHON-AND-EXIT.
+
+      ** Finalizes the Python interpreter, writes the matching
+      *  PY_FINALIZE audit record, and ends the run.
+       FINALIZE-PYTHON-AND-EXIT.
+           CALL "Py_Finalize"
+           MOVE "PY_FINALIZE" TO pyaudit-action
+           MOVE ZERO TO pyaudit-rc
+           PERFORM WRITE-AUDIT-RECORD
+           GOBACK.
+
+       COPY PYRCCHK.
+       COPY PYVERCHK.
+       COPY PYAUDWRT.
