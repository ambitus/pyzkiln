@@ -1,7 +1,55 @@
       * Copyright IBM Corp. 2024.
        IDENTIFICATION DIVISION.
        PROGRAM-ID. "PANDASREAD".
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY PYAUDSEL.
+      ** Native-COBOL re-read of the same extract, used to recount
+      *  records and re-total the amount column independently of
+      *  pandas for RECONCILE-TOTALS.
+           SELECT RECON-CSV-FILE ASSIGN TO csv-path-alpha
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS recon-csv-status.
+      ** Optional list of csv paths (one per line, e.g. every member
+      *  of a PDS-like regional-split directory flattened to a
+      *  sequential list) so one run can sweep several same-shaped
+      *  feeds instead of just the single hardcoded file.
+           SELECT CSVLIST-FILE ASSIGN TO csv-list-alpha
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS csvlist-status.
+      ** Checkpoint marker for chunked reads of a large extract - holds
+      *  the data-row offset of the next unread chunk, so a job that
+      *  abended partway through a big file can pick back up instead
+      *  of rereading everything from row zero.
+           SELECT CHECKPOINT-FILE ASSIGN TO ckpt-path-alpha
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS ckpt-status.
+      ** Optional VSAM KSDS carrying the same native recount rows
+      *  RECONCILE-TOTALS already builds out to a downstream consumer
+      *  that wants keyed, indexed access to the extract rather than
+      *  a flat pandas dump.
+           SELECT VSAM-OUT-FILE ASSIGN TO vsam-out-alpha
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS vsam-out-id
+               FILE STATUS IS vsam-out-status.
        DATA DIVISION.
+       FILE SECTION.
+       COPY PYAUDFD.
+       FD  RECON-CSV-FILE.
+       01 recon-csv-record PIC X(256).
+       FD  CSVLIST-FILE.
+       01 csvlist-record PIC X(256).
+       FD  CHECKPOINT-FILE.
+       01 checkpoint-record PIC X(09).
+       FD  VSAM-OUT-FILE.
+       01 vsam-out-record.
+           05 vsam-out-id          PIC 9(08).
+           05 vsam-out-name        PIC X(30).
+           05 vsam-out-region      PIC X(04).
+           05 vsam-out-amount      PIC S9(09)V99.
+           05 vsam-out-trans-date  PIC X(10).
        WORKING-STORAGE SECTION.
        01 pandas-name         PIC U(16) VALUE Z'pandas'.
        01 pandas-module-ptr   USAGE POINTER.
@@ -14,25 +62,344 @@
        01 print-name          PIC U(16) VALUE Z'print'.
        01 print-function      USAGE POINTER.
        01 print-args          USAGE POINTER.
+       01 print-target-ptr    USAGE POINTER.
 
-       01 csv-path            PIC U(16) VALUE Z'./test.csv'.
+       01 agg-name            PIC U(16).
+       01 agg-label           PIC X(40).
+       01 agg-func-ptr        USAGE POINTER.
+       01 agg-args            USAGE POINTER.
+       01 agg-result-ptr      USAGE POINTER.
+
+       01 csv-path-alpha      PIC X(256).
+       01 csv-path            PIC U(256).
        01 csv-path-ptr        USAGE POINTER.
        01 pandas-csv-data-ptr USAGE POINTER.
 
-       PROCEDURE DIVISION.
+      ** Fed to pandas.read_csv's encoding= keyword so a non-default
+      *  csv-encoding-alpha (e.g. UTF-8 feeds instead of the shipped
+      *  ISO8859-1 default) is actually honored, not just resolved.
+       01 csv-encoding-alpha  PIC X(20).
+       01 csv-encoding-u      PIC U(20).
+       01 encoding-name       PIC U(16) VALUE Z'encoding'.
+       01 encoding-ptr        USAGE POINTER.
+       01 read-csv-kwargs     USAGE POINTER.
+
+      ** When csv-list-alpha resolves to a real path, MAIN-PARAGRAPH
+      *  processes every non-blank line of it as a csv path instead
+      *  of the single csv-path-alpha file.
+       01 csv-list-alpha      PIC X(256) VALUE SPACES.
+       01 csvlist-status      PIC X(02) VALUE "00".
+       01 csvlist-eof-sw      PIC X(01) VALUE "N".
+           88 csvlist-eof VALUE "Y".
+
+      ** When json-out-alpha resolves to a real path, PROCESS-ONE-CSV
+      *  also writes the dataframe out as JSON via DataFrame.to_json,
+      *  feeding downstream web-based reporting without a second
+      *  extraction program.
+       01 json-out-alpha      PIC X(256) VALUE SPACES.
+       01 to-json-name        PIC U(16) VALUE Z'to_json'.
+       01 to-json-func        USAGE POINTER.
+       01 to-json-args        USAGE POINTER.
+       01 to-json-path        PIC U(256).
+       01 to-json-path-ptr    USAGE POINTER.
+       01 to-json-result-ptr  USAGE POINTER.
+
+      ** When column-list-alpha resolves to a comma-separated list of
+      *  column names, PROCESS-ONE-CSV selects just those columns
+      *  (via DataFrame.__getitem__) before printing or exporting the
+      *  dataframe, so one extract can feed several report consumers
+      *  that each only care about part of it. AGGREGATE-AND-PRINT and
+      *  RECONCILE-TOTALS still work off the full, unfiltered
+      *  dataframe, since narrowing the view shouldn't narrow the
+      *  control totals too.
+       01 column-list-alpha   PIC X(200) VALUE SPACES.
+       01 column-tally        PIC 9(02) BINARY VALUE ZERO.
+       01 column-name-tbl.
+           05 column-name-entry PIC X(20) OCCURS 10 TIMES.
+       01 column-idx           PIC 9(02) BINARY VALUE ZERO.
+       01 column-list-idx      PIC 9(02) BINARY VALUE ZERO.
+       01 column-name-u        PIC U(20).
+       01 getitem-name         PIC U(24) VALUE Z'__getitem__'.
+       01 getitem-func         USAGE POINTER.
+       01 getitem-args         USAGE POINTER.
+       01 column-list-ptr      USAGE POINTER.
+       01 column-item-ptr      USAGE POINTER.
+       01 selected-df-ptr      USAGE POINTER.
+
+      ** When chunk-size-num is non-zero, PROCESS-ONE-CSV reads the
+      *  extract in chunk-size-num-row slices via pandas.read_csv's
+      *  skiprows/nrows keywords instead of loading it whole, writing
+      *  CHECKPOINT-FILE after every chunk so a restarted run resumes
+      *  at the first unread row instead of starting over. Intended
+      *  for single-file runs; in list mode every file in the list
+      *  shares the same checkpoint marker, same as the JSON export
+      *  target is shared across the list.
+       01 chunk-size-alpha    PIC X(09) VALUE SPACES.
+       01 chunk-size-num      PIC 9(09) BINARY VALUE ZERO.
+       01 ckpt-path-alpha     PIC X(256) VALUE SPACES.
+       01 ckpt-status         PIC X(02) VALUE "00".
+       01 ckpt-record-alpha   PIC X(09).
+       01 ckpt-record-out     PIC 9(09).
+       01 chunk-offset        PIC 9(09) BINARY VALUE ZERO.
+       01 chunk-rowcount      PIC S9(09) BINARY VALUE ZERO.
+       01 chunk-number        PIC 9(09) BINARY VALUE ZERO.
+       01 chunk-done-sw       PIC X(01) VALUE "N".
+           88 chunk-done VALUE "Y".
+       01 chunk-kwargs-ptr    USAGE POINTER.
+       01 chunk-df-ptr        USAGE POINTER.
+       01 nrows-name          PIC U(16) VALUE Z'nrows'.
+       01 nrows-ptr           USAGE POINTER.
+       01 skiprows-name       PIC U(16) VALUE Z'skiprows'.
+       01 range-name          PIC U(16) VALUE Z'range'.
+       01 range-func          USAGE POINTER.
+       01 range-args          USAGE POINTER.
+       01 range-start-ptr     USAGE POINTER.
+       01 range-stop          PIC 9(09) BINARY VALUE ZERO.
+       01 range-stop-ptr      USAGE POINTER.
+       01 range-result-ptr    USAGE POINTER.
+
+      ** RECONCILE-TOTALS fields - an independent native-COBOL
+      *  recount of the same extract, checked against what pandas
+      *  reports, so a silent pandas/COBOL mismatch gets flagged
+      *  instead of just trusting the dataframe.
+       01 recon-csv-status    PIC X(02) VALUE "00".
+       01 recon-eof-sw        PIC X(01) VALUE "N".
+           88 recon-eof VALUE "Y".
+       01 recon-id-alpha      PIC X(10).
+       01 recon-amount-alpha  PIC X(15).
+       COPY CSVREC.
+       01 native-rec-count    PIC 9(09) BINARY VALUE ZERO.
+       01 native-total-amt    PIC S9(09)V99 VALUE ZERO.
+
+      ** When vsam-out-alpha resolves to a real dataset name, every
+      *  row PROCESS-RECON-LINE parses out of the extract is also
+      *  written to VSAM-OUT-FILE, keyed by vsam-out-id, giving a
+      *  downstream consumer indexed access to the same rows pandas
+      *  printed instead of only a flat dump or a JSON blob.
+       01 vsam-out-alpha      PIC X(256) VALUE SPACES.
+       01 vsam-out-status     PIC X(02) VALUE "00".
+       01 vsam-out-open-sw    PIC X(01) VALUE "N".
+           88 vsam-out-open VALUE "Y".
+
+      ** Counts the files swept in a PANDASREAD_CSV_LIST run so
+      *  WRITE-VSAM-ROW can fold a per-file discriminator into
+      *  vsam-out-id - each file in a regional-split list plausibly
+      *  restarts its own id sequence at 1, and without this the
+      *  second file's rows would collide on VSAM-OUT-FILE's key
+      *  against the first file's. Stays ZERO for a single-file run,
+      *  which keeps that run's keys exactly csv-rec-id as before.
+       01 vsam-file-seq       PIC 9(02) VALUE ZERO.
+
+      ** When dry-run-requested, MAIN-PARAGRAPH validates csv-path-alpha
+      *  with native COBOL I/O only - file exists, is non-empty, and
+      *  has a parseable header row - and reports row/column counts
+      *  without ever calling Py_Initialize or materializing a
+      *  dataframe, so a new source file drop can be smoke-tested
+      *  ahead of the full batch window.
+       01 dry-run-alpha        PIC X(01) VALUE "N".
+           88 dry-run-requested VALUE "Y".
+       01 dry-run-header-tbl.
+           05 dry-run-header-entry PIC X(20) OCCURS 15 TIMES.
+       01 dry-run-col-count    PIC 9(02) BINARY VALUE ZERO.
+       01 dry-run-row-count    PIC 9(09) BINARY VALUE ZERO.
+       01 dry-run-unstring-ptr PIC 9(05) BINARY VALUE 1.
+
+       01 len-name             PIC U(16) VALUE Z'len'.
+       01 len-function         USAGE POINTER.
+       01 len-args             USAGE POINTER.
+       01 len-result-ptr       USAGE POINTER.
+       01 pandas-rec-count     PIC S9(09) BINARY VALUE ZERO.
+
+       01 amount-col-name      PIC U(16) VALUE Z'amount'.
+       01 amount-col-ptr       USAGE POINTER.
+       01 sum-name              PIC U(16) VALUE Z'sum'.
+       01 amount-sum-func      USAGE POINTER.
+       01 amount-sum-args      USAGE POINTER.
+       01 amount-sum-ptr       USAGE POINTER.
+       01 pandas-total-amt     USAGE COMP-2 VALUE ZERO.
+       01 recon-diff           USAGE COMP-2 VALUE ZERO.
+
+       COPY PYRC.
+       COPY PYVERWS.
+       COPY PYAUDWS.
+
+       LINKAGE SECTION.
+       01 lk-csv-path         PIC X(256).
+       01 lk-csv-encoding     PIC X(20).
+       01 lk-csv-list         PIC X(256).
+       01 lk-json-out         PIC X(256).
+       01 lk-column-list      PIC X(200).
+       01 lk-chunk-size       PIC X(09).
+       01 lk-ckpt-path        PIC X(256).
+       01 lk-vsam-out         PIC X(256).
+       01 lk-py-version       PIC X(10).
+       01 lk-dry-run          PIC X(01).
+
+       PROCEDURE DIVISION USING OPTIONAL lk-csv-path
+                                OPTIONAL lk-csv-encoding
+                                OPTIONAL lk-csv-list
+                                OPTIONAL lk-json-out
+                                OPTIONAL lk-column-list
+                                OPTIONAL lk-chunk-size
+                                OPTIONAL lk-ckpt-path
+                                OPTIONAL lk-vsam-out
+                                OPTIONAL lk-py-version
+                                OPTIONAL lk-dry-run.
        MAIN-PARAGRAPH.
       ** This program gives an example of how to import and call Python
       *  packages, specifically using pandas. This program loads up a
-      *  ISO8859-1 encoded csv file named test.csv using Pandas, and
-      *  prints out its content. This is equivalent to the following
-      *  Python script:
+      *  csv file (by default ISO8859-1 encoded test.csv, overridable
+      *  via LK-CSV-PATH/LK-CSV-ENCODING or the PANDASREAD_CSV_PATH /
+      *  PANDASREAD_CSV_ENCODING environment variables) using Pandas,
+      *  and prints out its content. LK-CSV-LIST/PANDASREAD_CSV_LIST
+      *  may instead name a flat list of csv paths (one per line),
+      *  in which case every path in it is processed in turn and
+      *  LK-CSV-PATH is ignored. This is equivalent to the
+      *  following Python script:
       *  
       *  import pandas
       *  csv_data = pandas.read_csv('test.csv')
       *  print(csv_data)
 
+      ** Resolve the csv encoding and an optional csv-list path for
+      *  this run: an explicit LINKAGE parameter wins, then
+      *  PANDASREAD_CSV_ENCODING / PANDASREAD_CSV_LIST environment
+      *  variables, then the shipped defaults. This lets the same
+      *  load module be pointed at a different source feed, or a
+      *  whole list of them, without relinking.
+           IF ADDRESS OF lk-csv-encoding = NULL
+               ACCEPT csv-encoding-alpha FROM ENVIRONMENT
+                   "PANDASREAD_CSV_ENCODING"
+               IF csv-encoding-alpha = SPACES
+                   MOVE "ISO8859-1" TO csv-encoding-alpha
+               END-IF
+           ELSE
+               MOVE lk-csv-encoding TO csv-encoding-alpha
+           END-IF
+
+           IF ADDRESS OF lk-csv-list = NULL
+               ACCEPT csv-list-alpha FROM ENVIRONMENT
+                   "PANDASREAD_CSV_LIST"
+           ELSE
+               MOVE lk-csv-list TO csv-list-alpha
+           END-IF
+
+           IF ADDRESS OF lk-json-out = NULL
+               ACCEPT json-out-alpha FROM ENVIRONMENT
+                   "PANDASREAD_JSON_OUT"
+           ELSE
+               MOVE lk-json-out TO json-out-alpha
+           END-IF
+
+           IF ADDRESS OF lk-column-list = NULL
+               ACCEPT column-list-alpha FROM ENVIRONMENT
+                   "PANDASREAD_COLUMN_LIST"
+           ELSE
+               MOVE lk-column-list TO column-list-alpha
+           END-IF
+
+      ** Split the column list once, up front - it applies the same
+      *  way to every file this run touches, single file or list mode.
+           IF column-list-alpha NOT = SPACES
+               UNSTRING column-list-alpha DELIMITED BY ","
+                   INTO column-name-entry(01) column-name-entry(02)
+                        column-name-entry(03) column-name-entry(04)
+                        column-name-entry(05) column-name-entry(06)
+                        column-name-entry(07) column-name-entry(08)
+                        column-name-entry(09) column-name-entry(10)
+                   TALLYING IN column-tally
+               END-UNSTRING
+           END-IF
+
+           IF ADDRESS OF lk-chunk-size = NULL
+               ACCEPT chunk-size-alpha FROM ENVIRONMENT
+                   "PANDASREAD_CHUNK_SIZE"
+           ELSE
+               MOVE lk-chunk-size TO chunk-size-alpha
+           END-IF
+           IF chunk-size-alpha NOT = SPACES
+               COMPUTE chunk-size-num =
+                   FUNCTION NUMVAL(chunk-size-alpha)
+           END-IF
+
+           IF ADDRESS OF lk-ckpt-path = NULL
+               ACCEPT ckpt-path-alpha FROM ENVIRONMENT
+                   "PANDASREAD_CKPT_PATH"
+               IF ckpt-path-alpha = SPACES
+                   MOVE "./pandasrd.ckpt" TO ckpt-path-alpha
+               END-IF
+           ELSE
+               MOVE lk-ckpt-path TO ckpt-path-alpha
+           END-IF
+
+           IF ADDRESS OF lk-vsam-out = NULL
+               ACCEPT vsam-out-alpha FROM ENVIRONMENT
+                   "PANDASREAD_VSAM_OUT"
+           ELSE
+               MOVE lk-vsam-out TO vsam-out-alpha
+           END-IF
+
+      ** Resolve the dry-run switch and, when requested, validate
+      *  csv-path-alpha with native I/O only and exit before Python is
+      *  ever initialized - a pre-flight check that never touches
+      *  pandas.
+           IF ADDRESS OF lk-dry-run = NULL
+               ACCEPT dry-run-alpha FROM ENVIRONMENT
+                   "PANDASREAD_DRY_RUN"
+               IF dry-run-alpha = SPACES
+                   MOVE "N" TO dry-run-alpha
+               END-IF
+           ELSE
+               MOVE lk-dry-run TO dry-run-alpha
+           END-IF
+
+           IF dry-run-requested
+               IF ADDRESS OF lk-csv-path = NULL
+                   ACCEPT csv-path-alpha FROM ENVIRONMENT
+                       "PANDASREAD_CSV_PATH"
+                   IF csv-path-alpha = SPACES
+                       MOVE "./test.csv" TO csv-path-alpha
+                   END-IF
+               ELSE
+                   MOVE lk-csv-path TO csv-path-alpha
+               END-IF
+               PERFORM DRY-RUN-VALIDATE
+               GOBACK
+           END-IF
+
+      ** Open the VSAM output once for the whole run - in list mode
+      *  every file's rows extend the same dataset, rather than each
+      *  file's OPEN OUTPUT wiping out the rows already written for
+      *  the files ahead of it. RECONCILE-TOTALS (the only caller of
+      *  WRITE-VSAM-ROW) never runs for a chunked read, so skip the
+      *  open entirely rather than leave an empty dataset behind a
+      *  misleading "VSAM OUTPUT COMPLETE" message.
+           MOVE "N" TO vsam-out-open-sw
+           IF vsam-out-alpha NOT = SPACES AND chunk-size-num = ZERO
+               OPEN OUTPUT VSAM-OUT-FILE
+               IF vsam-out-status NOT = "00"
+                   DISPLAY "UNABLE TO OPEN VSAM OUTPUT, STATUS="
+                       vsam-out-status
+               ELSE
+                   SET vsam-out-open TO TRUE
+               END-IF
+           END-IF
+
       ** Initialize the Python interpreter
-           CALL "Py_Initialize"
+           MOVE "PANDASRD" TO pyaudit-program
+           IF ADDRESS OF lk-py-version NOT = NULL
+               MOVE lk-py-version TO py-version-alpha
+           END-IF
+           PERFORM RESOLVE-PYTHON-VERSION
+           CALL "Py_Initialize" RETURNING py-init-rc
+           END-CALL
+           MOVE "PY_INITIALIZE" TO pyaudit-action
+           MOVE py-init-rc TO pyaudit-rc
+           PERFORM WRITE-AUDIT-RECORD
+           PERFORM CHECK-PYTHON-RC
+           IF RETURN-CODE NOT = ZERO
+               PERFORM FINALIZE-PYTHON-AND-EXIT
+           END-IF
 
       ** Import the pandas module
            CALL "PyImport_ImportModule" USING
@@ -42,7 +409,8 @@
 
            IF pandas-module-ptr EQUAL null
                DISPLAY u'Failed to import pandas'
-               GOBACK
+               MOVE 16 TO RETURN-CODE
+               PERFORM FINALIZE-PYTHON-AND-EXIT
            END-IF
 
       ** Get read_csv function from pandas
@@ -52,7 +420,252 @@
                RETURNING read-csv-func
            END-CALL
 
+           IF read-csv-func EQUAL null
+               DISPLAY u'Failed to locate pandas.read_csv'
+               MOVE 16 TO RETURN-CODE
+               PERFORM FINALIZE-PYTHON-AND-EXIT
+           END-IF
+
+      ** Get Pythons builtin print function
+           CALL "PyEval_GetBuiltins"
+               RETURNING builtin-ptr
+           END-CALL
+
+           CALL "PyDict_GetItemString" USING
+               BY VALUE builtin-ptr
+               BY REFERENCE print-name
+               RETURNING print-function
+           END-CALL
+
+           IF print-function EQUAL null
+               DISPLAY u'Failed to locate builtin print function'
+               MOVE 16 TO RETURN-CODE
+               PERFORM FINALIZE-PYTHON-AND-EXIT
+           END-IF
+
+      ** With pandas and print resolved, either sweep every path
+      *  named in the csv-list file, one report section per file, or
+      *  fall back to the single csv-path-alpha file resolved from
+      *  LK-CSV-PATH/PANDASREAD_CSV_PATH/the shipped default.
+           IF csv-list-alpha NOT = SPACES
+               PERFORM PROCESS-CSV-LIST
+           ELSE
+               IF ADDRESS OF lk-csv-path = NULL
+                   ACCEPT csv-path-alpha FROM ENVIRONMENT
+                       "PANDASREAD_CSV_PATH"
+                   IF csv-path-alpha = SPACES
+                       MOVE "./test.csv" TO csv-path-alpha
+                   END-IF
+               ELSE
+                   MOVE lk-csv-path TO csv-path-alpha
+               END-IF
+               MOVE csv-path-alpha TO csv-path
+               PERFORM PROCESS-ONE-CSV
+           END-IF
+
+      ** Shut down the Python interpreter - every path through
+      *  MAIN-PARAGRAPH, success or failure, ends here so the
+      *  interpreter is never left initialized across job steps.
+           PERFORM FINALIZE-PYTHON-AND-EXIT.
+
+      ** Finalizes the Python interpreter, writes the matching
+      *  PY_FINALIZE audit record, and ends the run. Every exit path
+      *  out of MAIN-PARAGRAPH - normal completion or an early
+      *  failure after Py_Initialize - routes through here instead
+      *  of GOBACK-ing straight past Py_Finalize.
+       FINALIZE-PYTHON-AND-EXIT.
+           IF vsam-out-open
+               CLOSE VSAM-OUT-FILE
+               DISPLAY "VSAM OUTPUT COMPLETE - DATASET="
+                   FUNCTION TRIM(vsam-out-alpha)
+               MOVE "N" TO vsam-out-open-sw
+           END-IF
+           CALL "Py_Finalize"
+           MOVE "PY_FINALIZE" TO pyaudit-action
+           MOVE ZERO TO pyaudit-rc
+           PERFORM WRITE-AUDIT-RECORD
+           GOBACK.
+
+      ** Opens the csv-list file and processes every non-blank path
+      *  it names, one report section per file.
+       PROCESS-CSV-LIST.
+           OPEN INPUT CSVLIST-FILE
+           IF csvlist-status NOT = "00"
+               DISPLAY "UNABLE TO OPEN CSV LIST FILE, STATUS="
+                   csvlist-status
+           ELSE
+               READ CSVLIST-FILE INTO csvlist-record
+                   AT END SET csvlist-eof TO TRUE
+               END-READ
+               PERFORM PROCESS-LIST-ENTRY UNTIL csvlist-eof
+               CLOSE CSVLIST-FILE
+           END-IF.
+
+      ** Processes one line of the csv-list file (unless blank) as a
+      *  csv path, then advances to the next line.
+       PROCESS-LIST-ENTRY.
+           IF FUNCTION TRIM(csvlist-record) NOT = SPACES
+               MOVE csvlist-record TO csv-path-alpha
+               MOVE csv-path-alpha TO csv-path
+               DISPLAY " "
+               DISPLAY "===== PROCESSING FILE: "
+                   FUNCTION TRIM(csv-path-alpha) " ====="
+               ADD 1 TO vsam-file-seq
+               PERFORM PROCESS-ONE-CSV
+           END-IF
+
+           READ CSVLIST-FILE INTO csvlist-record
+               AT END SET csvlist-eof TO TRUE
+           END-READ.
+
+      ** Runs the full read/print/aggregate/reconcile pipeline
+      *  against whatever path is currently in csv-path-alpha /
+      *  csv-path. When chunk-size-num is set, the whole-file read
+      *  below is bypassed in favor of PROCESS-CSV-CHUNKED, which
+      *  prints the same extract a slice at a time with checkpoint
+      *  support instead.
+       PROCESS-ONE-CSV.
+           IF chunk-size-num NOT = ZERO
+               PERFORM WARN-CHUNKED-UNSUPPORTED-COMBOS
+               PERFORM PROCESS-CSV-CHUNKED
+           ELSE
+               PERFORM PROCESS-CSV-WHOLE
+           END-IF.
+
+      ** PROCESS-CSV-CHUNKED reads and prints the extract a slice at a
+      *  time and never builds the full dataframe SELECT-COLUMNS,
+      *  EXPORT-JSON, and RECONCILE-TOTALS/WRITE-VSAM-ROW all need, so
+      *  those switches are silently ineffective when chunking is also
+      *  requested. Say so plainly instead of leaving an operator to
+      *  notice the column list was ignored or the VSAM dataset came
+      *  back empty. RECONCILE-TOTALS is never reached from the
+      *  chunked path at all, regardless of any switch setting, so its
+      *  note below is unconditional.
+       WARN-CHUNKED-UNSUPPORTED-COMBOS.
+           IF column-list-alpha NOT = SPACES
+               DISPLAY "NOTE: PANDASREAD_COLUMN_LIST IS NOT SUPPORTED "
+                   "WITH CHUNKED READS AND WILL BE IGNORED"
+           END-IF
+           IF json-out-alpha NOT = SPACES
+               DISPLAY "NOTE: PANDASREAD_JSON_OUT IS NOT SUPPORTED "
+                   "WITH CHUNKED READS AND WILL BE IGNORED"
+           END-IF
+           IF vsam-out-alpha NOT = SPACES
+               DISPLAY "NOTE: PANDASREAD_VSAM_OUT IS NOT SUPPORTED "
+                   "WITH CHUNKED READS AND WILL BE IGNORED"
+           END-IF
+           DISPLAY "NOTE: RECONCILIATION AGAINST NATIVE COBOL TOTALS "
+               "IS NOT SUPPORTED WITH CHUNKED READS AND WILL BE "
+               "SKIPPED".
+
+      ** Validates csv-path-alpha with native COBOL I/O only: the file
+      *  must open, the header line must be present and parseable into
+      *  at least one column, then every remaining line is counted as
+      *  a data row. Reports the resulting row/column counts instead
+      *  of materializing a dataframe or calling print.
+       DRY-RUN-VALIDATE.
+           DISPLAY " "
+           DISPLAY "===== DRY RUN VALIDATION: "
+               FUNCTION TRIM(csv-path-alpha) " ====="
+
+           MOVE ZERO TO dry-run-col-count
+           MOVE ZERO TO dry-run-row-count
+           MOVE "N" TO recon-eof-sw
+
+           OPEN INPUT RECON-CSV-FILE
+           IF recon-csv-status NOT = "00"
+               DISPLAY "DRY RUN FAILED - UNABLE TO OPEN FILE, STATUS="
+                   recon-csv-status
+               MOVE 16 TO RETURN-CODE
+           ELSE
+               READ RECON-CSV-FILE INTO recon-csv-record
+                   AT END SET recon-eof TO TRUE
+               END-READ
+               IF recon-eof
+                   DISPLAY "DRY RUN FAILED - FILE IS EMPTY"
+                   MOVE 16 TO RETURN-CODE
+               ELSE
+                   MOVE 1 TO dry-run-unstring-ptr
+                   UNSTRING recon-csv-record DELIMITED BY ","
+                       INTO dry-run-header-entry(01)
+                            dry-run-header-entry(02)
+                            dry-run-header-entry(03)
+                            dry-run-header-entry(04)
+                            dry-run-header-entry(05)
+                            dry-run-header-entry(06)
+                            dry-run-header-entry(07)
+                            dry-run-header-entry(08)
+                            dry-run-header-entry(09)
+                            dry-run-header-entry(10)
+                            dry-run-header-entry(11)
+                            dry-run-header-entry(12)
+                            dry-run-header-entry(13)
+                            dry-run-header-entry(14)
+                            dry-run-header-entry(15)
+                       WITH POINTER dry-run-unstring-ptr
+                       TALLYING IN dry-run-col-count
+                   END-UNSTRING
+
+                   IF dry-run-col-count = ZERO
+                       DISPLAY "DRY RUN FAILED - HEADER ROW NOT "
+                           "PARSEABLE"
+                       MOVE 16 TO RETURN-CODE
+                   ELSE
+                       READ RECON-CSV-FILE INTO recon-csv-record
+                           AT END SET recon-eof TO TRUE
+                       END-READ
+                       PERFORM COUNT-DRY-RUN-ROW UNTIL recon-eof
+
+                       DISPLAY "DRY RUN OK - COLUMN COUNT="
+                           dry-run-col-count
+                           " DATA ROW COUNT=" dry-run-row-count
+
+      ** dry-run-header-tbl only has room for 15 columns - if the
+      *  header line still had unconsumed text past the 15th field,
+      *  UNSTRING stopped filling silently rather than raising an
+      *  error, so the column count above is understated. Say so
+      *  rather than let the operator trust a wrong-but-confident
+      *  number.
+                       IF dry-run-col-count = 15
+                           AND dry-run-unstring-ptr <=
+                               LENGTH OF recon-csv-record
+                           AND FUNCTION TRIM(recon-csv-record
+                               (dry-run-unstring-ptr:)) NOT = SPACES
+                           DISPLAY "NOTE: HEADER ROW HAS MORE THAN 15 "
+                               "COLUMNS - REPORTED COLUMN COUNT IS "
+                               "TRUNCATED"
+                       END-IF
+                   END-IF
+               END-IF
+               CLOSE RECON-CSV-FILE
+           END-IF.
+
+      ** Counts one data row (the header is already past) and reads
+      *  the next line of the extract.
+       COUNT-DRY-RUN-ROW.
+           ADD 1 TO dry-run-row-count
+           READ RECON-CSV-FILE INTO recon-csv-record
+               AT END SET recon-eof TO TRUE
+           END-READ.
+
+      ** Builds a fresh kwargs dict carrying encoding=csv-encoding-alpha
+      *  into read-csv-kwargs, for either the whole-file or the
+      *  chunked read_csv call to extend with its own extra keywords.
+       BUILD-ENCODING-KWARGS.
+           CALL "PyDict_New" RETURNING read-csv-kwargs END-CALL
+           MOVE csv-encoding-alpha TO csv-encoding-u
+           CALL "PyUnicode_FromString" USING
+               BY REFERENCE csv-encoding-u
+               RETURNING encoding-ptr
+           END-CALL
+           CALL "PyDict_SetItemString" USING
+               BY VALUE read-csv-kwargs
+               BY REFERENCE encoding-name
+               BY VALUE encoding-ptr
+           END-CALL.
+
       ** Create a tuple for calling read_csv - pandas.read_csv(path)
+       PROCESS-CSV-WHOLE.
            CALL "PyTuple_New" USING
                BY VALUE 1
                RETURNING read-csv-args
@@ -71,43 +684,561 @@
                BY VALUE csv-path-ptr
            END-CALL
 
-      ** Call pandas.read_csv
-           CALL "PyObject_CallObject" USING
+      ** Call pandas.read_csv(path, encoding=csv-encoding-alpha)
+           PERFORM BUILD-ENCODING-KWARGS
+           CALL "PyObject_Call" USING
                BY VALUE read-csv-func
                BY VALUE read-csv-args
+               BY VALUE read-csv-kwargs
                RETURNING pandas-csv-data-ptr
            END-CALL
 
-      ** Get Pythons builtin print function
-           CALL "PyEval_GetBuiltins"
-               RETURNING builtin-ptr
+           IF pandas-csv-data-ptr EQUAL null
+               DISPLAY u'pandas.read_csv failed - check csv-path'
+               MOVE 16 TO RETURN-CODE
+           ELSE
+      ** Narrow the view to just the requested columns, if any, for
+      *  the printing/export steps below.
+               MOVE pandas-csv-data-ptr TO selected-df-ptr
+               IF column-tally NOT = ZERO
+                   PERFORM SELECT-COLUMNS
+               END-IF
+
+      ** Print the (possibly column-filtered) dataframe dump
+               MOVE selected-df-ptr TO print-target-ptr
+               PERFORM PRINT-PYOBJECT
+
+      ** Build the aggregate summary report - count/sum/mean per
+      *  column - on top of the same dataframe, so this run can
+      *  double as a daily totals report rather than a raw dump.
+               DISPLAY " "
+               DISPLAY "===== COLUMN SUMMARY REPORT ====="
+
+               MOVE Z'count' TO agg-name
+               MOVE "ROW COUNT PER COLUMN:" TO agg-label
+               PERFORM AGGREGATE-AND-PRINT
+
+               MOVE Z'sum' TO agg-name
+               MOVE "COLUMN TOTALS (SUM):" TO agg-label
+               PERFORM AGGREGATE-AND-PRINT
+
+               MOVE Z'mean' TO agg-name
+               MOVE "COLUMN AVERAGES (MEAN):" TO agg-label
+               PERFORM AGGREGATE-AND-PRINT
+
+      ** Cross-check the pandas results against an independent
+      *  native-COBOL recount of the same extract before trusting
+      *  either one.
+               PERFORM RECONCILE-TOTALS
+
+      ** Export the same dataframe as JSON when a target was given.
+               IF json-out-alpha NOT = SPACES
+                   PERFORM EXPORT-JSON
+               END-IF
+           END-IF.
+
+      ** Reads csv-path in chunk-size-num-row slices, printing each
+      *  one as it comes in and checkpointing after every chunk, so a
+      *  rerun after an abend resumes at the first unread row instead
+      *  of reprocessing the whole extract.
+       PROCESS-CSV-CHUNKED.
+           PERFORM READ-CHECKPOINT
+           MOVE "N" TO chunk-done-sw
+           MOVE ZERO TO chunk-number
+           PERFORM PROCESS-NEXT-CHUNK UNTIL chunk-done.
+
+      ** Looks for a checkpoint record naming the data-row offset of
+      *  the next unread chunk. No file, or an unreadable one, means
+      *  start this extract from row zero.
+       READ-CHECKPOINT.
+           MOVE ZERO TO chunk-offset
+           OPEN INPUT CHECKPOINT-FILE
+           IF ckpt-status NOT = "00"
+               DISPLAY "NO CHECKPOINT FOUND FOR "
+                   FUNCTION TRIM(csv-path-alpha)
+                   " - STARTING CHUNKED READ AT ROW ZERO"
+           ELSE
+               READ CHECKPOINT-FILE INTO ckpt-record-alpha
+                   AT END CONTINUE
+               END-READ
+               IF ckpt-status = "00"
+                   COMPUTE chunk-offset =
+                       FUNCTION NUMVAL(ckpt-record-alpha)
+                   DISPLAY "CHECKPOINT FOUND - RESUMING "
+                       FUNCTION TRIM(csv-path-alpha)
+                       " AT ROW " chunk-offset
+               END-IF
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+      ** Rewrites CHECKPOINT-FILE with the current chunk-offset (the
+      *  row the next chunk will start at), overwriting whatever
+      *  checkpoint was there before.
+       WRITE-CHECKPOINT.
+           MOVE chunk-offset TO ckpt-record-out
+           MOVE ckpt-record-out TO checkpoint-record
+           OPEN OUTPUT CHECKPOINT-FILE
+           WRITE checkpoint-record
+           CLOSE CHECKPOINT-FILE.
+
+      ** Truncates CHECKPOINT-FILE once a chunked read has legitimately
+      *  reached end-of-file, so a later run against a fresh extract
+      *  at the same default checkpoint path starts over at row zero
+      *  instead of resuming at this run's final offset and silently
+      *  reading zero rows.
+       RESET-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE
+           CLOSE CHECKPOINT-FILE.
+
+      ** Requests one chunk-size-num-row slice of csv-path starting at
+      *  chunk-offset via pandas.read_csv(path, skiprows=range(1,
+      *  offset+1), nrows=chunk-size-num), prints it, advances the
+      *  offset, and checkpoints - or, once a slice comes back with
+      *  zero rows, marks the read complete.
+       PROCESS-NEXT-CHUNK.
+           PERFORM BUILD-ENCODING-KWARGS
+           MOVE read-csv-kwargs TO chunk-kwargs-ptr
+
+           CALL "PyLong_FromLong" USING
+               BY VALUE chunk-size-num
+               RETURNING nrows-ptr
+           END-CALL
+           CALL "PyDict_SetItemString" USING
+               BY VALUE chunk-kwargs-ptr
+               BY REFERENCE nrows-name
+               BY VALUE nrows-ptr
            END-CALL
 
-           CALL "PyDict_GetItemString" USING
-               BY VALUE builtin-ptr
-               BY REFERENCE print-name
-               RETURNING print-function
+           IF chunk-offset NOT = ZERO
+               CALL "PyDict_GetItemString" USING
+                   BY VALUE builtin-ptr
+                   BY REFERENCE range-name
+                   RETURNING range-func
+               END-CALL
+               CALL "PyTuple_New" USING
+                   BY VALUE 2
+                   RETURNING range-args
+               END-CALL
+               CALL "PyLong_FromLong" USING
+                   BY VALUE 1
+                   RETURNING range-start-ptr
+               END-CALL
+               COMPUTE range-stop = chunk-offset + 1
+               CALL "PyLong_FromLong" USING
+                   BY VALUE range-stop
+                   RETURNING range-stop-ptr
+               END-CALL
+               CALL "PyTuple_SetItem" USING
+                   BY VALUE range-args
+                   BY VALUE 0
+                   BY VALUE range-start-ptr
+               END-CALL
+               CALL "PyTuple_SetItem" USING
+                   BY VALUE range-args
+                   BY VALUE 1
+                   BY VALUE range-stop-ptr
+               END-CALL
+               CALL "PyObject_CallObject" USING
+                   BY VALUE range-func
+                   BY VALUE range-args
+                   RETURNING range-result-ptr
+               END-CALL
+               CALL "PyDict_SetItemString" USING
+                   BY VALUE chunk-kwargs-ptr
+                   BY REFERENCE skiprows-name
+                   BY VALUE range-result-ptr
+               END-CALL
+           END-IF
+
+           CALL "PyTuple_New" USING
+               BY VALUE 1
+               RETURNING read-csv-args
+           END-CALL
+           CALL "PyUnicode_FromString" USING
+               BY REFERENCE csv-path
+               RETURNING csv-path-ptr
            END-CALL
+           CALL "PyTuple_SetItem" USING
+               BY VALUE read-csv-args BY VALUE 0 BY VALUE csv-path-ptr
+           END-CALL
+
+           CALL "PyObject_Call" USING
+               BY VALUE read-csv-func
+               BY VALUE read-csv-args
+               BY VALUE chunk-kwargs-ptr
+               RETURNING chunk-df-ptr
+           END-CALL
+
+           IF chunk-df-ptr EQUAL null
+               DISPLAY u'Chunked pandas.read_csv call failed'
+               SET chunk-done TO TRUE
+           ELSE
+               CALL "PyDict_GetItemString" USING
+                   BY VALUE builtin-ptr
+                   BY REFERENCE len-name
+                   RETURNING len-function
+               END-CALL
+               CALL "PyTuple_New" USING
+                   BY VALUE 1
+                   RETURNING len-args
+               END-CALL
+               CALL "PyTuple_SetItem" USING
+                   BY VALUE len-args BY VALUE 0 BY VALUE chunk-df-ptr
+               END-CALL
+               CALL "PyObject_CallObject" USING
+                   BY VALUE len-function
+                   BY VALUE len-args
+                   RETURNING len-result-ptr
+               END-CALL
+               MOVE ZERO TO chunk-rowcount
+               IF len-result-ptr NOT EQUAL null
+                   CALL "PyLong_AsLong" USING
+                       BY VALUE len-result-ptr
+                       RETURNING chunk-rowcount
+                   END-CALL
+               END-IF
+
+               IF chunk-rowcount = ZERO
+                   DISPLAY "CHUNKED READ COMPLETE - NO MORE ROWS AT "
+                       "OFFSET " chunk-offset
+                   PERFORM RESET-CHECKPOINT
+                   SET chunk-done TO TRUE
+               ELSE
+                   ADD 1 TO chunk-number
+                   DISPLAY " "
+                   DISPLAY "===== CHUNK " chunk-number " (STARTING AT "
+                       "ROW " chunk-offset ", " chunk-rowcount
+                       " ROWS) ====="
+                   MOVE chunk-df-ptr TO print-target-ptr
+                   PERFORM PRINT-PYOBJECT
+
+                   ADD chunk-size-num TO chunk-offset
+                   PERFORM WRITE-CHECKPOINT
+               END-IF
+           END-IF.
+
+      ** Builds a Python list of the column-tally names already split
+      *  out of column-list-alpha and applies it to the full dataframe
+      *  via DataFrame.__getitem__, equivalent to:
+      *  csv_data = csv_data[['col1', 'col2']]
+      *  Leaves selected-df-ptr pointing at the full dataframe if the
+      *  selection itself fails, so a bad column name degrades to the
+      *  unfiltered report instead of aborting the run.
+       SELECT-COLUMNS.
+           CALL "PyObject_GetAttrString" USING
+               BY VALUE pandas-csv-data-ptr
+               BY REFERENCE getitem-name
+               RETURNING getitem-func
+           END-CALL
+
+           IF getitem-func EQUAL null
+               DISPLAY u'Failed to locate DataFrame.__getitem__'
+           ELSE
+               CALL "PyList_New" USING
+                   BY VALUE column-tally
+                   RETURNING column-list-ptr
+               END-CALL
+
+               PERFORM BUILD-COLUMN-LIST-ITEM
+                   VARYING column-idx FROM 1 BY 1
+                   UNTIL column-idx > column-tally
 
-      ** Create new tuple to call print with
+               CALL "PyTuple_New" USING
+                   BY VALUE 1
+                   RETURNING getitem-args
+               END-CALL
+
+               CALL "PyTuple_SetItem" USING
+                   BY VALUE getitem-args
+                   BY VALUE 0
+                   BY VALUE column-list-ptr
+               END-CALL
+
+               CALL "PyObject_CallObject" USING
+                   BY VALUE getitem-func
+                   BY VALUE getitem-args
+                   RETURNING selected-df-ptr
+               END-CALL
+
+               IF selected-df-ptr EQUAL null
+                   DISPLAY u'Column selection failed - check '
+                       u'PANDASREAD_COLUMN_LIST'
+                   MOVE pandas-csv-data-ptr TO selected-df-ptr
+               END-IF
+           END-IF.
+
+      ** Wraps one column-name-tbl entry as a Python string and sets
+      *  it into column-list-ptr at the matching zero-based slot.
+       BUILD-COLUMN-LIST-ITEM.
+           MOVE column-name-entry(column-idx) TO column-name-u
+           CALL "PyUnicode_FromString" USING
+               BY REFERENCE column-name-u
+               RETURNING column-item-ptr
+           END-CALL
+
+           COMPUTE column-list-idx = column-idx - 1
+
+           CALL "PyList_SetItem" USING
+               BY VALUE column-list-ptr
+               BY VALUE column-list-idx
+               BY VALUE column-item-ptr
+           END-CALL.
+
+      ** Writes the current (possibly column-filtered) dataframe out
+      *  as JSON via DataFrame.to_json(json-out-alpha), equivalent to:
+      *  csv_data.to_json(json_out_path)
+       EXPORT-JSON.
+           CALL "PyObject_GetAttrString" USING
+               BY VALUE selected-df-ptr
+               BY REFERENCE to-json-name
+               RETURNING to-json-func
+           END-CALL
+
+           IF to-json-func EQUAL null
+               DISPLAY u'Failed to locate DataFrame.to_json'
+           ELSE
+               CALL "PyTuple_New" USING
+                   BY VALUE 1
+                   RETURNING to-json-args
+               END-CALL
+
+               MOVE json-out-alpha TO to-json-path
+               CALL "PyUnicode_FromString" USING
+                   BY REFERENCE to-json-path
+                   RETURNING to-json-path-ptr
+               END-CALL
+
+               CALL "PyTuple_SetItem" USING
+                   BY VALUE to-json-args
+                   BY VALUE 0
+                   BY VALUE to-json-path-ptr
+               END-CALL
+
+               CALL "PyObject_CallObject" USING
+                   BY VALUE to-json-func
+                   BY VALUE to-json-args
+                   RETURNING to-json-result-ptr
+               END-CALL
+
+               IF to-json-result-ptr EQUAL null
+                   DISPLAY u'DataFrame.to_json failed - check json-out'
+               ELSE
+                   DISPLAY "JSON EXPORT COMPLETE - OUTPUT="
+                       json-out-alpha
+               END-IF
+           END-IF.
+
+      ** Calls an aggregate method (named in agg-name) on the
+      *  dataframe with no arguments and prints the resulting Series
+      *  under the caption in agg-label.
+       AGGREGATE-AND-PRINT.
+           CALL "PyObject_GetAttrString" USING
+               BY VALUE pandas-csv-data-ptr
+               BY REFERENCE agg-name
+               RETURNING agg-func-ptr
+           END-CALL
+
+           IF agg-func-ptr EQUAL null
+               DISPLAY u'Failed to locate aggregate method'
+           ELSE
+               CALL "PyTuple_New" USING
+                   BY VALUE 0
+                   RETURNING agg-args
+               END-CALL
+
+               CALL "PyObject_CallObject" USING
+                   BY VALUE agg-func-ptr
+                   BY VALUE agg-args
+                   RETURNING agg-result-ptr
+               END-CALL
+
+               IF agg-result-ptr EQUAL null
+                   DISPLAY u'Aggregate call failed'
+               ELSE
+                   DISPLAY agg-label
+                   MOVE agg-result-ptr TO print-target-ptr
+                   PERFORM PRINT-PYOBJECT
+               END-IF
+           END-IF.
+
+      ** Calls Python's builtin print() on whatever object pointer is
+      *  in print-target-ptr.
+       PRINT-PYOBJECT.
            CALL "PyTuple_New" USING
                BY VALUE 1
                RETURNING print-args
            END-CALL
 
-      ** Add our pandas csv object 
            CALL "PyTuple_SetItem" USING
                BY VALUE print-args
                BY VALUE 0
-               BY VALUE pandas-csv-data-ptr
+               BY VALUE print-target-ptr
            END-CALL
 
-      ** Call print(csv)
            CALL "PyObject_CallObject" USING
                BY VALUE print-function
                BY VALUE print-args
-           END-CALL
+           END-CALL.
 
-      ** Shut down the Python interpreter
-           CALL "Py_Finalize"
-           STOP RUN.
+      ** Recomputes the record count and the amount control total by
+      *  reading the same csv-path file with native COBOL I/O, then
+      *  compares both against what pandas reported for the
+      *  dataframe, flagging a discrepancy rather than assuming the
+      *  two agree.
+       RECONCILE-TOTALS.
+           DISPLAY " "
+           DISPLAY "===== RECONCILIATION CHECK ====="
+
+           MOVE ZERO TO native-rec-count
+           MOVE ZERO TO native-total-amt
+           MOVE ZERO TO pandas-rec-count
+           MOVE ZERO TO pandas-total-amt
+           MOVE "N" TO recon-eof-sw
+
+           OPEN INPUT RECON-CSV-FILE
+           IF recon-csv-status NOT = "00"
+               DISPLAY "UNABLE TO OPEN EXTRACT FOR RECONCILIATION, "
+                   "STATUS=" recon-csv-status
+           ELSE
+      ** Skip the header line, then recount/re-total every data row.
+               READ RECON-CSV-FILE INTO recon-csv-record
+                   AT END SET recon-eof TO TRUE
+               END-READ
+               IF NOT recon-eof
+                   READ RECON-CSV-FILE INTO recon-csv-record
+                       AT END SET recon-eof TO TRUE
+                   END-READ
+               END-IF
+               PERFORM PROCESS-RECON-LINE UNTIL recon-eof
+               CLOSE RECON-CSV-FILE
+
+      ** Pull pandas' own row count (len(dataframe)) and amount
+      *  total (dataframe.amount.sum()) back into COBOL fields so
+      *  they can be compared against the native recount above.
+               CALL "PyDict_GetItemString" USING
+                   BY VALUE builtin-ptr
+                   BY REFERENCE len-name
+                   RETURNING len-function
+               END-CALL
+               IF len-function NOT EQUAL null
+                   CALL "PyTuple_New" USING
+                       BY VALUE 1
+                       RETURNING len-args
+                   END-CALL
+                   CALL "PyTuple_SetItem" USING
+                       BY VALUE len-args
+                       BY VALUE 0
+                       BY VALUE pandas-csv-data-ptr
+                   END-CALL
+                   CALL "PyObject_CallObject" USING
+                       BY VALUE len-function
+                       BY VALUE len-args
+                       RETURNING len-result-ptr
+                   END-CALL
+                   IF len-result-ptr NOT EQUAL null
+                       CALL "PyLong_AsLong" USING
+                           BY VALUE len-result-ptr
+                           RETURNING pandas-rec-count
+                       END-CALL
+                   END-IF
+               END-IF
+
+               CALL "PyObject_GetAttrString" USING
+                   BY VALUE pandas-csv-data-ptr
+                   BY REFERENCE amount-col-name
+                   RETURNING amount-col-ptr
+               END-CALL
+               IF amount-col-ptr NOT EQUAL null
+                   CALL "PyObject_GetAttrString" USING
+                       BY VALUE amount-col-ptr
+                       BY REFERENCE sum-name
+                       RETURNING amount-sum-func
+                   END-CALL
+                   IF amount-sum-func NOT EQUAL null
+                       CALL "PyTuple_New" USING
+                           BY VALUE 0
+                           RETURNING amount-sum-args
+                       END-CALL
+                       CALL "PyObject_CallObject" USING
+                           BY VALUE amount-sum-func
+                           BY VALUE amount-sum-args
+                           RETURNING amount-sum-ptr
+                       END-CALL
+                       IF amount-sum-ptr NOT EQUAL null
+                           CALL "PyFloat_AsDouble" USING
+                               BY VALUE amount-sum-ptr
+                               RETURNING pandas-total-amt
+                           END-CALL
+                       END-IF
+                   END-IF
+               END-IF
+
+               DISPLAY "NATIVE RECORD COUNT=" native-rec-count
+                   " PANDAS RECORD COUNT=" pandas-rec-count
+               DISPLAY "NATIVE AMOUNT TOTAL=" native-total-amt
+                   " PANDAS AMOUNT TOTAL=" pandas-total-amt
+
+               COMPUTE recon-diff =
+                   pandas-total-amt - native-total-amt
+               IF pandas-rec-count NOT = native-rec-count
+                   OR FUNCTION ABS(recon-diff) > 0.01
+                   DISPLAY "RECONCILIATION DISCREPANCY DETECTED "
+                       "BETWEEN PANDAS AND NATIVE COBOL RESULTS"
+                   MOVE 16 TO RETURN-CODE
+               ELSE
+                   DISPLAY "RECONCILIATION OK - COUNTS AND TOTALS "
+                       "MATCH"
+               END-IF
+           END-IF.
+
+      ** Unstrings one recon-csv-record data line into the CSVREC
+      *  layout, folds its amount into the running native control
+      *  total, and reads the next line.
+       PROCESS-RECON-LINE.
+           UNSTRING recon-csv-record DELIMITED BY ","
+               INTO recon-id-alpha
+                    csv-rec-name
+                    csv-rec-region
+                    recon-amount-alpha
+                    csv-rec-trans-date
+           END-UNSTRING
+
+           COMPUTE csv-rec-id = FUNCTION NUMVAL(recon-id-alpha)
+           COMPUTE csv-rec-amount = FUNCTION NUMVAL(recon-amount-alpha)
+
+           ADD 1 TO native-rec-count
+           ADD csv-rec-amount TO native-total-amt
+
+           IF vsam-out-open
+               PERFORM WRITE-VSAM-ROW
+           END-IF
+
+           READ RECON-CSV-FILE INTO recon-csv-record
+               AT END SET recon-eof TO TRUE
+           END-READ.
+
+      ** Writes the row just parsed into CSVREC out to VSAM-OUT-FILE,
+      *  keyed by vsam-out-id, giving it indexed COBOL-native access
+      *  alongside the pandas-side print/JSON paths.
+       WRITE-VSAM-ROW.
+           IF vsam-file-seq = ZERO
+               MOVE csv-rec-id TO vsam-out-id
+           ELSE
+               COMPUTE vsam-out-id =
+                   (vsam-file-seq * 1000000)
+                       + FUNCTION MOD(csv-rec-id, 1000000)
+           END-IF
+           MOVE csv-rec-name       TO vsam-out-name
+           MOVE csv-rec-region     TO vsam-out-region
+           MOVE csv-rec-amount     TO vsam-out-amount
+           MOVE csv-rec-trans-date TO vsam-out-trans-date
+           WRITE vsam-out-record
+           IF vsam-out-status NOT = "00"
+               DISPLAY "VSAM WRITE FAILED FOR ID=" csv-rec-id
+                   " STATUS=" vsam-out-status
+               MOVE 16 TO RETURN-CODE
+           END-IF.
+
+       COPY PYRCCHK.
+       COPY PYVERCHK.
+       COPY PYAUDWRT.
