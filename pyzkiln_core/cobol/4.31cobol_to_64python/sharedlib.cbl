@@ -5,16 +5,153 @@
        CONFIGURATION SECTION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
+           COPY PYAUDSEL.
        DATA DIVISION.
        FILE SECTION.
+       COPY PYAUDFD.
        WORKING-STORAGE SECTION.
-       01 pyrun PIC u(80) VALUE z'import zlib; import _curses'.
-       PROCEDURE DIVISION.
+       01 pyrun PIC u(600) VALUE z' '.
+      ** module-selector picks which canned Python snippet this
+      *  invocation of SHAREDL should run, so a caller (today
+      *  COBTEST2) can dispatch to different Python-enabled logic
+      *  through the same load module.
+       01 module-selector PIC X(08).
+
+      ** ARCHIVE selector fields - compress or decompress a nightly
+      *  extract with zlib in place of the old no-op zlib import, so
+      *  the archival step actually shrinks what goes to tape.
+       01 archive-mode      PIC X(10).
+       01 archive-in-alpha  PIC X(256).
+       01 archive-out-alpha PIC X(256).
+       01 archive-script    PIC X(600).
+
+       COPY PYRC.
+       01 py-err-ptr USAGE POINTER.
+       COPY PYVERWS.
+       COPY PYAUDWS.
+       LINKAGE SECTION.
+       01 lk-module-selector PIC X(08).
+       01 lk-py-version PIC X(10).
+       PROCEDURE DIVISION USING OPTIONAL lk-module-selector
+                          OPTIONAL lk-py-version.
+           IF ADDRESS OF lk-module-selector = NULL
+               MOVE "ZLIBCURS" TO module-selector
+           ELSE
+               MOVE lk-module-selector TO module-selector
+           END-IF
+
+           IF ADDRESS OF lk-py-version NOT = NULL
+               MOVE lk-py-version TO py-version-alpha
+           END-IF
+
+           EVALUATE module-selector
+               WHEN "ZLIBCURS"
+                   MOVE z'import zlib; import _curses' TO pyrun
+               WHEN "ARCHIVE"
+                   PERFORM RESOLVE-ARCHIVE-PARMS
+                   PERFORM BUILD-ARCHIVE-SCRIPT
+               WHEN OTHER
+                   DISPLAY "UNKNOWN MODULE SELECTOR: "
+                       module-selector
+                   MOVE z'import zlib; import _curses' TO pyrun
+           END-EVALUATE
+
            DISPLAY "SHAREDLIB".
-           CALL "Py_Initialize"
+           MOVE "SHAREDL" TO pyaudit-program
+
+           PERFORM RESOLVE-PYTHON-VERSION
+           CALL "Py_Initialize" RETURNING py-init-rc
+           END-CALL
+           MOVE "PY_INITIALIZE" TO pyaudit-action
+           MOVE py-init-rc TO pyaudit-rc
+           PERFORM WRITE-AUDIT-RECORD
+
            CALL "PyRun_SimpleString" USING
            BY REFERENCE pyrun
+           RETURNING py-run-rc
            END-CALL
+           MOVE "PYRUN_SIMPLESTRING" TO pyaudit-action
+           MOVE py-run-rc TO pyaudit-rc
+           PERFORM WRITE-AUDIT-RECORD
+
+      ** A non-zero py-run-rc only tells the job log that the script
+      *  failed, not why. Surface the underlying Python exception
+      *  (traceback and all) to the job's own output before it gets
+      *  cleared out from under us by Py_Finalize.
+           IF py-run-rc NOT = ZERO
+               PERFORM SURFACE-PYTHON-ERROR
+           END-IF
+
+           PERFORM CHECK-PYTHON-RC
+
            CALL "Py_Finalize"
-           STOP RUN.
+           MOVE "PY_FINALIZE" TO pyaudit-action
+           MOVE ZERO TO pyaudit-rc
+           PERFORM WRITE-AUDIT-RECORD
+           GOBACK.
+
+      ** Resolves the archival mode and in/out paths for the ARCHIVE
+      *  selector from environment variables, defaulting to a compress
+      *  run against a nightly extract when nothing is supplied.
+       RESOLVE-ARCHIVE-PARMS.
+           ACCEPT archive-mode FROM ENVIRONMENT
+               "SHAREDL_ARCHIVE_MODE"
+           IF archive-mode = SPACES
+               MOVE "COMPRESS" TO archive-mode
+           END-IF
+
+           ACCEPT archive-in-alpha FROM ENVIRONMENT
+               "SHAREDL_ARCHIVE_IN"
+           IF archive-in-alpha = SPACES
+               MOVE "./archive.dat" TO archive-in-alpha
+           END-IF
+
+           ACCEPT archive-out-alpha FROM ENVIRONMENT
+               "SHAREDL_ARCHIVE_OUT"
+           IF archive-out-alpha = SPACES
+               MOVE "./archive.dat.z" TO archive-out-alpha
+           END-IF.
+
+      ** Builds the one-line zlib compress/decompress script that
+      *  PyRun_SimpleString executes for the ARCHIVE selector.
+       BUILD-ARCHIVE-SCRIPT.
+           IF archive-mode = "DECOMPRESS"
+               STRING "import zlib; data=open('" DELIMITED BY SIZE
+                   FUNCTION TRIM(archive-in-alpha) DELIMITED BY SIZE
+                   "','rb').read(); open('" DELIMITED BY SIZE
+                   FUNCTION TRIM(archive-out-alpha)
+                       DELIMITED BY SIZE
+                   "','wb').write(zlib.decompress(data))"
+                       DELIMITED BY SIZE
+                   INTO archive-script
+               END-STRING
+           ELSE
+               STRING "import zlib; data=open('" DELIMITED BY SIZE
+                   FUNCTION TRIM(archive-in-alpha) DELIMITED BY SIZE
+                   "','rb').read(); open('" DELIMITED BY SIZE
+                   FUNCTION TRIM(archive-out-alpha)
+                       DELIMITED BY SIZE
+                   "','wb').write(zlib.compress(data))"
+                       DELIMITED BY SIZE
+                   INTO archive-script
+               END-STRING
+           END-IF
+           MOVE archive-script TO pyrun.
+
+      ** Checks whether the interpreter still has an exception set
+      *  for the script that just failed and, if so, has Python print
+      *  its own type/value/traceback to the job's standard error -
+      *  the same detail a caller would get running the script
+      *  interactively, instead of just a bare non-zero return code.
+       SURFACE-PYTHON-ERROR.
+           CALL "PyErr_Occurred" RETURNING py-err-ptr
+           END-CALL
+           IF py-err-ptr NOT EQUAL null
+               DISPLAY "PYTHON EXCEPTION DETAIL FOLLOWS:"
+               CALL "PyErr_Print"
+               END-CALL
+           END-IF.
 
+       COPY PYRCCHK.
+       COPY PYVERCHK.
+       COPY PYAUDWRT.
