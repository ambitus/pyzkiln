@@ -4,9 +4,57 @@
        DATA DIVISION.
        WORKING-STORAGE SECTION.
        77  PGM-NAME                   PICTURE X(13).
+      ** module-selector tells SHAREDL which Python snippet/module to
+      *  run, turning the fixed COBTEST2 -> SHAREDL hop into a
+      *  reusable dispatch pattern for multiple Python-enabled
+      *  subprograms.
+       77  module-selector            PICTURE X(08) VALUE "ZLIBCURS".
+       COPY MODREG.
        LINKAGE SECTION.
-       PROCEDURE DIVISION.
+       01 lk-module-selector          PICTURE X(08).
+       PROCEDURE DIVISION USING OPTIONAL lk-module-selector.
            DISPLAY "COBTEST2".
-           MOVE "SHAREDL" to PGM-NAME.
-           CALL PGM-NAME.
+
+      ** Resolve which selector to dispatch on - an explicit LINKAGE
+      *  parameter wins, then the COBTEST2_MODULE_SELECTOR
+      *  environment variable, then the ZLIBCURS default already
+      *  moved into module-selector above - same override precedence
+      *  PANDASREAD already uses for its own LK-*/env-var pairs, so
+      *  the ARCHIVE row MODREG already carries is actually reachable
+      *  at runtime instead of only by editing this program.
+           IF ADDRESS OF lk-module-selector NOT = NULL
+               MOVE lk-module-selector TO module-selector
+           ELSE
+               ACCEPT module-selector FROM ENVIRONMENT
+                   "COBTEST2_MODULE_SELECTOR"
+               IF module-selector = SPACES
+                   MOVE "ZLIBCURS" TO module-selector
+               END-IF
+           END-IF
+
+      ** Look up which load module serves this selector in the
+      *  module registry instead of a hardcoded MOVE/CALL pair, so a
+      *  fourth or fifth Python-enabled subprogram only needs a new
+      *  row in MODREG, not a code change here.
+           MOVE module-selector TO modreg-lookup-id
+           PERFORM LOOKUP-MODULE-REGISTRY
+           IF modreg-found
+               MOVE modreg-result-program TO PGM-NAME
+               DISPLAY "DISPATCHING " module-selector " TO " PGM-NAME
+               DISPLAY "REQUIRED PYTHON PACKAGES: "
+                   FUNCTION TRIM(modreg-result-packages)
+           ELSE
+               DISPLAY "NO MODULE REGISTRY ENTRY FOR SELECTOR: "
+                   module-selector
+               DISPLAY "FALLING BACK TO SHAREDL"
+               MOVE "SHAREDL" TO PGM-NAME
+           END-IF
+
+           CALL PGM-NAME USING BY REFERENCE module-selector
+               ON EXCEPTION
+                   DISPLAY "UNABLE TO LOAD PROGRAM: " PGM-NAME
+                   MOVE 16 TO RETURN-CODE
+           END-CALL.
            GOBACK.
+
+       COPY MODREGLK.
