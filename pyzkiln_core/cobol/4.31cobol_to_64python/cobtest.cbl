@@ -7,5 +7,9 @@
        LINKAGE SECTION.
        PROCEDURE DIVISION.
            MOVE "COBTEST2" to PGM-NAME.
-           CALL PGM-NAME.
+           CALL PGM-NAME
+               ON EXCEPTION
+                   DISPLAY "UNABLE TO LOAD PROGRAM: " PGM-NAME
+                   MOVE 16 TO RETURN-CODE
+           END-CALL.
            STOP RUN.
