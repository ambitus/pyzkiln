@@ -0,0 +1,19 @@
+      ** MODREGLK - shared paragraphs that search the MODREG table
+      *  for modreg-lookup-id and return the matching program name
+      *  and package list. COPY this as its own paragraphs in the
+      *  PROCEDURE DIVISION, MOVE the desired selector into
+      *  modreg-lookup-id, and PERFORM LOOKUP-MODULE-REGISTRY.
+       LOOKUP-MODULE-REGISTRY.
+           MOVE "N" TO modreg-found-sw
+           PERFORM CHECK-MODREG-ENTRY
+               VARYING modreg-idx FROM 1 BY 1
+               UNTIL modreg-idx > 2 OR modreg-found.
+
+       CHECK-MODREG-ENTRY.
+           IF modreg-module-id(modreg-idx) = modreg-lookup-id
+               MOVE modreg-program(modreg-idx)
+                   TO modreg-result-program
+               MOVE modreg-packages(modreg-idx)
+                   TO modreg-result-packages
+               SET modreg-found TO TRUE
+           END-IF.
