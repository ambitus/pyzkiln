@@ -0,0 +1,25 @@
+      ** PYDEPS - table of the Python packages each COBOL program in
+      *  this repository imports, kept in step with the pyrun/
+      *  PyImport_ImportModule literals actually embedded in
+      *  cobtest.cbl (1.64cobol_to_64python), cobtest2.cbl, sharedlib
+      *  .cbl, and the 5.pandas programs. COPY this into
+      *  WORKING-STORAGE so a dependency report can walk it, rather
+      *  than every program that cares about the dependency map
+      *  reinventing its own list. Update this table whenever a
+      *  program's embedded Python snippet starts or stops importing
+      *  a package.
+       01 pydeps-table-data.
+           05 FILLER PIC X(40) VALUE
+               "COBTEST     (none - hello world)        ".
+           05 FILLER PIC X(40) VALUE
+               "COBTEST2    (none - dispatch only)      ".
+           05 FILLER PIC X(40) VALUE
+               "SHAREDL     zlib,_curses                ".
+           05 FILLER PIC X(40) VALUE
+               "PANDASREAD  pandas                      ".
+           05 FILLER PIC X(40) VALUE
+               "PANDASWRITE pandas                      ".
+       01 pydeps-table REDEFINES pydeps-table-data.
+           05 pydeps-entry OCCURS 5 TIMES INDEXED BY pydeps-idx.
+               10 pydeps-program   PIC X(12).
+               10 pydeps-packages  PIC X(28).
