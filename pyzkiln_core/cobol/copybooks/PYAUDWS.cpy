@@ -0,0 +1,13 @@
+      ** PYAUDWS - WORKING-STORAGE fields for writing a record to the
+      *  shared Python bridge audit log (PYAUDIT DD). COPY this into
+      *  WORKING-STORAGE SECTION ahead of COPY PYAUDWRT. Set
+      *  pyaudit-program/pyaudit-action/pyaudit-rc and
+      *  PERFORM WRITE-AUDIT-RECORD after every Py_Initialize,
+      *  PyRun_SimpleString, and Py_Finalize call.
+       01 pyaudit-status   PIC X(02) VALUE "00".
+       01 pyaudit-program  PIC X(08).
+       01 pyaudit-action   PIC X(20).
+       01 pyaudit-rc       PIC S9(09) BINARY.
+       01 pyaudit-rc-disp  PIC -(9)9.
+       01 pyaudit-ts       PIC X(21).
+       01 pyaudit-line     PIC X(100).
