@@ -0,0 +1,8 @@
+      ** PYVERWS - WORKING-STORAGE field for the configured Python
+      *  runtime version label. COPY this into WORKING-STORAGE SECTION
+      *  ahead of COPY PYVERCHK. In a program that takes its own
+      *  LINKAGE override (e.g. lk-py-version), MOVE it into
+      *  py-version-alpha before PERFORM RESOLVE-PYTHON-VERSION so the
+      *  override wins over the PY_RUNTIME_VERSION environment
+      *  variable; leave it at its SPACES default otherwise.
+       01 py-version-alpha PIC X(10) VALUE SPACES.
