@@ -0,0 +1,16 @@
+      ** PYRCCHK - shared paragraph that inspects the return codes
+      *  captured from the Python bridge verbs and sets RETURN-CODE
+      *  so a failed interpreter start or script error is visible in
+      *  the job log instead of looking like a clean step. COPY this
+      *  as its own paragraph in the PROCEDURE DIVISION and
+      *  PERFORM CHECK-PYTHON-RC after every Py_Initialize /
+      *  PyRun_SimpleString pair.
+       CHECK-PYTHON-RC.
+           IF py-init-rc NOT = ZERO
+               DISPLAY "PY_INITIALIZE FAILED, RC=" py-init-rc
+               MOVE 16 TO RETURN-CODE
+           END-IF
+           IF py-run-rc NOT = ZERO
+               DISPLAY "PYRUN_SIMPLESTRING FAILED, RC=" py-run-rc
+               MOVE 16 TO RETURN-CODE
+           END-IF.
