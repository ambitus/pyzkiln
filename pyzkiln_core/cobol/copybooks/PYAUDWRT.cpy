@@ -0,0 +1,25 @@
+      ** PYAUDWRT - shared paragraph that appends one timestamped line
+      *  (program, action, return code) to the Python bridge audit
+      *  log. COPY this as its own paragraph in the PROCEDURE
+      *  DIVISION.
+       WRITE-AUDIT-RECORD.
+           MOVE FUNCTION CURRENT-DATE TO pyaudit-ts
+           MOVE pyaudit-rc TO pyaudit-rc-disp
+           STRING pyaudit-ts DELIMITED BY SIZE
+               " " DELIMITED BY SIZE
+               pyaudit-program DELIMITED BY SIZE
+               " " DELIMITED BY SIZE
+               pyaudit-action DELIMITED BY SIZE
+               " RC=" DELIMITED BY SIZE
+               pyaudit-rc-disp DELIMITED BY SIZE
+               INTO pyaudit-line
+           END-STRING
+
+           OPEN EXTEND PYAUDIT-FILE
+           IF pyaudit-status = "35"
+               OPEN OUTPUT PYAUDIT-FILE
+           END-IF
+
+           MOVE pyaudit-line TO pyaudit-record
+           WRITE pyaudit-record
+           CLOSE PYAUDIT-FILE.
