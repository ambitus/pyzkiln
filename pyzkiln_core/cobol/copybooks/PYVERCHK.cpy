@@ -0,0 +1,25 @@
+      ** PYVERCHK - shared paragraph that resolves which Python
+      *  runtime version this job believes it is initializing against
+      *  - an explicit caller override already moved into
+      *  py-version-alpha wins, else the PY_RUNTIME_VERSION
+      *  environment variable, else the shipped default - and displays
+      *  it so the job log always shows which runtime the step's own
+      *  STDENV PYTHONHOME needs to match. COPY this as its own
+      *  paragraph in the PROCEDURE DIVISION and PERFORM
+      *  RESOLVE-PYTHON-VERSION before CALL "Py_Initialize".
+      *  This is a requested/logged label only - CALL "Py_Initialize"
+      *  always links against whatever interpreter the step's own
+      *  STEPLIB/PYTHONHOME actually resolves, and nothing here
+      *  verifies the two agree. A mismatched PY_RUNTIME_VERSION will
+      *  DISPLAY confidently and still be wrong; keeping STDENV's
+      *  PYTHONHOME in sync with this value is the operator's job.
+       RESOLVE-PYTHON-VERSION.
+           IF py-version-alpha = SPACES
+               ACCEPT py-version-alpha FROM ENVIRONMENT
+                   "PY_RUNTIME_VERSION"
+               IF py-version-alpha = SPACES
+                   MOVE "3.11" TO py-version-alpha
+               END-IF
+           END-IF
+           DISPLAY "PYTHON RUNTIME VERSION="
+               FUNCTION TRIM(py-version-alpha).
