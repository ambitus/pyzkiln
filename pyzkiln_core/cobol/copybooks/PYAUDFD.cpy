@@ -0,0 +1,4 @@
+      ** PYAUDFD - FD and record for the shared Python bridge audit
+      *  log. COPY this inside FILE SECTION.
+       FD  PYAUDIT-FILE.
+       01 pyaudit-record PIC X(100).
