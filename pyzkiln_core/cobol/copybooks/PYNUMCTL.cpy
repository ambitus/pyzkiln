@@ -0,0 +1,24 @@
+      ** PYNUMCTL - shared control-record layout for numeric COBOL/
+      *  Python bridge programs that operate across more than one
+      *  region or currency. COPY this into the LINKAGE SECTION of a
+      *  bridge program ahead of its PROCEDURE DIVISION USING clause,
+      *  and name it there as an OPTIONAL BY REFERENCE parameter
+      *  alongside the program's existing BY VALUE numeric parameters
+      *  - it rides alongside PARAM1/PARAM2 rather than replacing
+      *  them, so callers that only ever passed the plain numeric pair
+      *  keep working unchanged.
+      *  pynumctl-amount carries the bridge's computed result in the
+      *  region's own fixed-decimal currency shape, and
+      *  pynumctl-status reports back how the computation went, so a
+      *  caller that passes this record gets the result and its
+      *  outcome through one structure instead of only the scalar
+      *  RETCODE.
+       01 pynumctl-control-record.
+           05 pynumctl-region-code     PIC X(04).
+           05 pynumctl-currency-code   PIC X(03).
+           05 pynumctl-decimal-places  PIC 9(01) VALUE ZERO.
+           05 pynumctl-amount          PIC S9(13)V9(02) COMP-3
+                                        VALUE ZERO.
+           05 pynumctl-status          PIC X(01) VALUE SPACE.
+               88 pynumctl-status-ok      VALUE "S".
+               88 pynumctl-status-error   VALUE "E".
