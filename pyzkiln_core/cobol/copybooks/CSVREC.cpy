@@ -0,0 +1,12 @@
+      ** CSVREC - record layout for the extract columns read from
+      *  test.csv. Mirrors the column order of the pandas dataframe
+      *  PANDASREAD builds, so downstream COBOL programs (report
+      *  writers, reconciliation jobs, VSAM loaders) can work with the
+      *  same extract in native COBOL terms instead of treating it as
+      *  an opaque Python object.
+       01 csv-extract-record.
+           05 csv-rec-id          PIC 9(08).
+           05 csv-rec-name        PIC X(30).
+           05 csv-rec-region      PIC X(04).
+           05 csv-rec-amount      PIC S9(09)V99.
+           05 csv-rec-trans-date  PIC X(10).
