@@ -0,0 +1,5 @@
+      ** PYAUDSEL - SELECT clause for the shared Python bridge audit
+      *  log. COPY this inside FILE-CONTROL.
+           SELECT PYAUDIT-FILE ASSIGN TO "PYAUDIT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS pyaudit-status.
