@@ -0,0 +1,23 @@
+      ** MODREG - table-driven registry of module id -> target
+      *  program -> required Python packages. COPY this into
+      *  WORKING-STORAGE so a dispatcher paragraph can look up which
+      *  load module to CALL for a given selector instead of a
+      *  hardcoded MOVE/CALL pair, letting a new Python-enabled
+      *  subprogram be onboarded by adding a table row here rather
+      *  than editing dispatcher logic.
+       01 modreg-table-data.
+           05 FILLER PIC X(36) VALUE
+               "ZLIBCURSSHAREDL zlib,_curses        ".
+           05 FILLER PIC X(36) VALUE
+               "ARCHIVE SHAREDL zlib                ".
+       01 modreg-table REDEFINES modreg-table-data.
+           05 modreg-entry OCCURS 2 TIMES INDEXED BY modreg-idx.
+               10 modreg-module-id   PIC X(08).
+               10 modreg-program     PIC X(08).
+               10 modreg-packages    PIC X(20).
+
+       01 modreg-lookup-id        PIC X(08).
+       01 modreg-found-sw         PIC X(01) VALUE "N".
+           88 modreg-found VALUE "Y".
+       01 modreg-result-program   PIC X(08).
+       01 modreg-result-packages  PIC X(20).
