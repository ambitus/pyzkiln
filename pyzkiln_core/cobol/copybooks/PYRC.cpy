@@ -0,0 +1,6 @@
+      ** PYRC - shared WORKING-STORAGE fields for checking the return
+      *  status of the Python bridge verbs (Py_Initialize and
+      *  PyRun_SimpleString). COPY this into WORKING-STORAGE SECTION
+      *  ahead of COPY PYRCCHK in the PROCEDURE DIVISION.
+       01 py-init-rc PIC S9(09) BINARY VALUE ZERO.
+       01 py-run-rc  PIC S9(09) BINARY VALUE ZERO.
