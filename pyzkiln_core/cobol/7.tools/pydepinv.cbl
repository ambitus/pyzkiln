@@ -0,0 +1,22 @@
+      *Copyright IBM Corp. 2024.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. "PYDEPINV".
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       COPY PYDEPS.
+       PROCEDURE DIVISION.
+       MAIN-PARAGRAPH.
+      ** Prints the program-to-Python-package dependency map carried
+      *  in copybooks/PYDEPS.cpy, so a Python version upgrade can be
+      *  planned against a single list of which COBOL load modules
+      *  need re-validation instead of grepping every pyrun literal
+      *  by hand.
+           DISPLAY "===== PYTHON PACKAGE DEPENDENCY INVENTORY ====="
+           PERFORM PRINT-DEPENDENCY-ROW
+               VARYING pydeps-idx FROM 1 BY 1
+               UNTIL pydeps-idx > 5
+           STOP RUN.
+
+       PRINT-DEPENDENCY-ROW.
+           DISPLAY pydeps-program(pydeps-idx) " REQUIRES: "
+               FUNCTION TRIM(pydeps-packages(pydeps-idx)).
