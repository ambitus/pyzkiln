@@ -0,0 +1,26 @@
+      *Copyright IBM Corp. 2024.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. "REGADDHN".
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 harn-param1    PIC S9(9) BINARY VALUE 5.
+       01 harn-param2    PIC S9(9) BINARY VALUE 7.
+       01 harn-retcode   PIC S9(9) BINARY VALUE ZERO.
+       PROCEDURE DIVISION.
+       MAIN-PARAGRAPH.
+      ** Drives the 2.64python_to_64cobol addition bridge with a
+      *  fixed pair of sample values so the regression job has a
+      *  batch entry point to exercise that program's ON SIZE ERROR
+      *  handling, since it is otherwise only reachable via a
+      *  BY VALUE/RETURNING CALL from a Python driver. REGADDHN runs
+      *  under its own STEPLIB (see jcl/REGRESS.jcl) so the COBTEST
+      *  load module it resolves is this directory's addition bridge,
+      *  not the 1.64cobol_to_64python or 4.31cobol_to_64python demos
+      *  of the same name.
+           CALL "COBTEST" USING BY VALUE harn-param1
+                                 BY VALUE harn-param2
+               RETURNING harn-retcode
+           END-CALL
+           DISPLAY "REGADDHN: PARAM1=" harn-param1
+               " PARAM2=" harn-param2 " RETCODE=" harn-retcode
+           STOP RUN.
