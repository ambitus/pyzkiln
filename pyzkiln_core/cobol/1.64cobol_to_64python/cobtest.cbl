@@ -1,14 +1,76 @@
       *Copyright IBM Corp. 2024.
        IDENTIFICATION DIVISION.
        PROGRAM-ID. "COBTEST".
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PYSCRIPT-FILE ASSIGN TO "PYSCRIPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS pyscript-status.
+           COPY PYAUDSEL.
        DATA DIVISION.
+       FILE SECTION.
+       FD  PYSCRIPT-FILE.
+       01 pyscript-record PIC X(80).
+       COPY PYAUDFD.
        WORKING-STORAGE SECTION.
-       01 pyrun PIC u(80) VALUE z'print("Hello, world")'.
+      ** pyrun is loaded at runtime from the PYSCRIPT DD rather than
+      *  carrying a fixed literal, so the analytic snippet can be
+      *  swapped between runs without relinking this load module.
+       01 pyrun PIC u(80) VALUE z' '.
+       01 pyscript-status PIC X(02) VALUE "00".
+       01 pyscript-eof-sw PIC X(01) VALUE "N".
+           88 pyscript-eof VALUE "Y".
+       COPY PYRC.
+       COPY PYVERWS.
+       COPY PYAUDWS.
        PROCEDURE DIVISION.
-           CALL "Py_Initialize"
+       MAIN-PARAGRAPH.
+           OPEN INPUT PYSCRIPT-FILE
+           IF pyscript-status NOT = "00"
+               DISPLAY "UNABLE TO OPEN PYSCRIPT DD, STATUS="
+                   pyscript-status
+               DISPLAY "FALLING BACK TO DEFAULT SCRIPT"
+               MOVE z'print("Hello, world")' TO pyrun
+           ELSE
+               READ PYSCRIPT-FILE INTO pyscript-record
+                   AT END SET pyscript-eof TO TRUE
+               END-READ
+               CLOSE PYSCRIPT-FILE
+               IF pyscript-eof
+                   DISPLAY "PYSCRIPT DD IS EMPTY, USING DEFAULT SCRIPT"
+                   MOVE z'print("Hello, world")' TO pyrun
+               ELSE
+                   MOVE pyscript-record TO pyrun
+               END-IF
+           END-IF
+
+           MOVE "COBTEST" TO pyaudit-program
+
+           PERFORM RESOLVE-PYTHON-VERSION
+           CALL "Py_Initialize" RETURNING py-init-rc
+           END-CALL
+           MOVE "PY_INITIALIZE" TO pyaudit-action
+           MOVE py-init-rc TO pyaudit-rc
+           PERFORM WRITE-AUDIT-RECORD
+
            CALL "PyRun_SimpleString" USING
            BY REFERENCE pyrun
+           RETURNING py-run-rc
            END-CALL
+           MOVE "PYRUN_SIMPLESTRING" TO pyaudit-action
+           MOVE py-run-rc TO pyaudit-rc
+           PERFORM WRITE-AUDIT-RECORD
+
+           PERFORM CHECK-PYTHON-RC
+
            CALL "Py_Finalize"
+           MOVE "PY_FINALIZE" TO pyaudit-action
+           MOVE ZERO TO pyaudit-rc
+           PERFORM WRITE-AUDIT-RECORD
 
            STOP RUN.
+
+       COPY PYRCCHK.
+       COPY PYVERCHK.
+       COPY PYAUDWRT.
