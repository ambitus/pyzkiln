@@ -1,7 +1,7 @@
       *Copyright IBM Corp. 2024.
-       IDENTIFICATION DIVISION.                                   
-       PROGRAM-ID. 'COBTEST'.                                      
-       ENVIRONMENT DIVISION.                                      
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. 'COBTEST'.
+       ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.                                     
        INPUT-OUTPUT SECTION.                                      
        FILE-CONTROL.                                              
@@ -11,10 +11,59 @@
        LINKAGE SECTION.                                           
        01 PARAM1                    PIC S9(9) USAGE IS BINARY. 
        01 PARAM2                    PIC S9(9) USAGE IS BINARY. 
-       01 RETCODE                   PIC S9(9) USAGE IS BINARY. 
-       PROCEDURE DIVISION USING BY VALUE PARAM1 
+       01 RETCODE                   PIC S9(9) USAGE IS BINARY.
+       COPY PYNUMCTL.
+       PROCEDURE DIVISION USING BY VALUE PARAM1
                           BY VALUE PARAM2
-                          RETURNING RETCODE.                      
-           ADD PARAM1 to RETCODE
-           ADD PARAM2 to RETCODE
+                          BY REFERENCE OPTIONAL pynumctl-control-record
+                          RETURNING RETCODE.
+           MOVE ZERO TO RETCODE
+      * The control record is informational context only - which
+      * region/currency this addition is being done for - and does
+      * not change how PARAM1/PARAM2 are added; a caller that omits
+      * it gets the same plain integer addition as before.
+           IF ADDRESS OF pynumctl-control-record NOT = NULL
+               DISPLAY "ADDITION FOR REGION=" pynumctl-region-code
+                   " CURRENCY=" pynumctl-currency-code
+           END-IF
+      * Reject out-of-domain input before attempting the addition, so
+      * a bad value from the calling side comes back as a distinct
+      * sentinel instead of masquerading as a legitimate total or an
+      * arithmetic overflow.
+           IF PARAM1 < ZERO OR PARAM2 < ZERO
+               DISPLAY "INVALID INPUT - PARAM1/PARAM2 MUST NOT BE "
+                   "NEGATIVE"
+               MOVE -2 TO RETCODE
+               PERFORM POST-PYNUMCTL-RESULT
+               GOBACK
+           END-IF
+           ADD PARAM1 TO RETCODE
+               ON SIZE ERROR
+                   DISPLAY "OVERFLOW ADDING PARAM1 TO RETCODE"
+                   MOVE -1 TO RETCODE
+                   PERFORM POST-PYNUMCTL-RESULT
+                   GOBACK
+           END-ADD
+           ADD PARAM2 TO RETCODE
+               ON SIZE ERROR
+                   DISPLAY "OVERFLOW ADDING PARAM2 TO RETCODE"
+                   MOVE -1 TO RETCODE
+                   PERFORM POST-PYNUMCTL-RESULT
+                   GOBACK
+           END-ADD
+           PERFORM POST-PYNUMCTL-RESULT
            GOBACK.
+
+      * Carries RETCODE's outcome into the optional control record -
+      * the computed total into pynumctl-amount and success/failure
+      * into pynumctl-status - so a caller that passes the record
+      * gets more than the DISPLAY-only region/currency echo above.
+       POST-PYNUMCTL-RESULT.
+           IF ADDRESS OF pynumctl-control-record NOT = NULL
+               IF RETCODE < ZERO
+                   SET pynumctl-status-error TO TRUE
+               ELSE
+                   MOVE RETCODE TO pynumctl-amount
+                   SET pynumctl-status-ok TO TRUE
+               END-IF
+           END-IF.
