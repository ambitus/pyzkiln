@@ -0,0 +1,75 @@
+//REGRESS  JOB (ACCTNO),'PYZKILN REGRESSION',CLASS=A,MSGCLASS=H,
+//             NOTIFY=&SYSUID,REGION=0M
+//*--------------------------------------------------------------
+//* RUNS THE FOUR DEMO PROGRAMS (COBTEST HELLO-WORLD, THE
+//* 2.64PYTHON_TO_64COBOL ADDITION BRIDGE VIA ITS REGADDHN HARNESS,
+//* THE COBTEST2->SHAREDL CHAIN, AND PANDASREAD), CAPTURES EACH
+//* STEP'S DISPLAY OUTPUT TO A DATASET, THEN COMPARES EVERY ONE
+//* AGAINST A SAVED BASELINE WITH IEBCOMPR. A COMPARE STEP ENDS
+//* WITH RC=8 THE FIRST TIME A PROGRAM'S OUTPUT DRIFTS FROM THE
+//* SAVED "HELLO, WORLD"/"COBTEST2"+"SHAREDLIB"/PANDAS DUMP
+//* BASELINE, FAILING THE JOB INSTEAD OF SHIPPING A BROKEN BUILD.
+//* THE 1.64COBOL_TO_64PYTHON HELLO-WORLD AND THE 2.64PYTHON_TO_
+//* 64COBOL ADDITION BRIDGE BOTH COMPILE TO A LOAD MODULE NAMED
+//* COBTEST, SO EACH KEEPS ITS OWN PER-DEMO LOAD LIBRARY BELOW
+//* RATHER THAN SHARING ONE STEPLIB, WHICH WOULD LET ONE COBTEST
+//* SHADOW THE OTHER.
+//*--------------------------------------------------------------
+//HELLO    EXEC PGM=COBTEST
+//STEPLIB  DD DSN=PYZKILN.LOADLIB.HELLO,DISP=SHR
+//PYSCRIPT DD DSN=PYZKILN.REGRESS.HELLOSCR,DISP=SHR
+//SYSOUT   DD DSN=&&REG.HELLO,DISP=(NEW,PASS),
+//             SPACE=(TRK,(1,1)),DCB=(RECFM=FB,LRECL=133)
+//PYAUDIT  DD DSN=PYZKILN.REGRESS.AUDIT,DISP=SHR
+//CEEDUMP  DD SYSOUT=*
+//*
+//ADDBRDGE EXEC PGM=REGADDHN
+//STEPLIB  DD DSN=PYZKILN.LOADLIB.ADDBRDGE,DISP=SHR
+//SYSOUT   DD DSN=&&REG.ADDBRDGE,DISP=(NEW,PASS),
+//             SPACE=(TRK,(1,1)),DCB=(RECFM=FB,LRECL=133)
+//CEEDUMP  DD SYSOUT=*
+//*
+//CHAIN    EXEC PGM=COBTEST2
+//STEPLIB  DD DSN=PYZKILN.LOADLIB.CHAIN,DISP=SHR
+//SYSOUT   DD DSN=&&REG.CHAIN,DISP=(NEW,PASS),
+//             SPACE=(TRK,(1,1)),DCB=(RECFM=FB,LRECL=133)
+//PYAUDIT  DD DSN=PYZKILN.REGRESS.AUDIT,DISP=SHR
+//CEEDUMP  DD SYSOUT=*
+//*
+//PANDA    EXEC PGM=PANDASREAD
+//STEPLIB  DD DSN=PYZKILN.LOADLIB.PANDA,DISP=SHR
+//STDENV   DD *
+PYTHONHOME=/usr/lpp/python3
+PYTHONPATH=/usr/lpp/python3/lib:/usr/lpp/python3/lib/pandas
+PANDASREAD_CSV_PATH=/u/pyzkiln/extracts/test.csv
+PANDASREAD_CSV_ENCODING=ISO8859-1
+/*
+//SYSOUT   DD DSN=&&REG.PANDA,DISP=(NEW,PASS),
+//             SPACE=(TRK,(5,5)),DCB=(RECFM=FB,LRECL=133)
+//PYAUDIT  DD DSN=PYZKILN.REGRESS.AUDIT,DISP=SHR
+//CEEDUMP  DD SYSOUT=*
+//*
+//CMPHELLO EXEC PGM=IEBCOMPR
+//SYSPRINT DD SYSOUT=*
+//SYSUT1   DD DSN=&&REG.HELLO,DISP=(OLD,PASS)
+//SYSUT2   DD DSN=PYZKILN.REGRESS.BASE.HELLO,DISP=SHR
+//SYSIN    DD DUMMY
+//*
+//CMPADD   EXEC PGM=IEBCOMPR,COND=(0,NE)
+//SYSPRINT DD SYSOUT=*
+//SYSUT1   DD DSN=&&REG.ADDBRDGE,DISP=(OLD,PASS)
+//SYSUT2   DD DSN=PYZKILN.REGRESS.BASE.ADDBRDGE,DISP=SHR
+//SYSIN    DD DUMMY
+//*
+//CMPCHAIN EXEC PGM=IEBCOMPR,COND=(0,NE)
+//SYSPRINT DD SYSOUT=*
+//SYSUT1   DD DSN=&&REG.CHAIN,DISP=(OLD,PASS)
+//SYSUT2   DD DSN=PYZKILN.REGRESS.BASE.CHAIN,DISP=SHR
+//SYSIN    DD DUMMY
+//*
+//CMPPANDA EXEC PGM=IEBCOMPR,COND=(0,NE)
+//SYSPRINT DD SYSOUT=*
+//SYSUT1   DD DSN=&&REG.PANDA,DISP=(OLD,PASS)
+//SYSUT2   DD DSN=PYZKILN.REGRESS.BASE.PANDA,DISP=SHR
+//SYSIN    DD DUMMY
+//
