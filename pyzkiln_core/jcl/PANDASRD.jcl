@@ -0,0 +1,23 @@
+//PANDASRD JOB (ACCTNO),'PANDAS EXTRACT',CLASS=A,MSGCLASS=H,
+//             NOTIFY=&SYSUID,REGION=0M
+//*--------------------------------------------------------------
+//* RUNS PANDASREAD AS A SCHEDULED BATCH STEP AGAINST THE NIGHTLY
+//* CSV EXTRACT. STDENV CARRIES THE PYTHON RUNTIME SETUP AND THE
+//* PANDASREAD_CSV_PATH/PANDASREAD_CSV_ENCODING OVERRIDES THAT
+//* PANDASREAD RESOLVES AT MAIN-PARAGRAPH ENTRY - THE CSV ITSELF IS
+//* READ FROM THAT USS PATH, NOT FROM A DD, SO NO CSVIN DD IS NEEDED
+//* HERE.
+//*--------------------------------------------------------------
+//STEP010  EXEC PGM=PANDASREAD
+//STEPLIB  DD DSN=PYZKILN.LOADLIB,DISP=SHR
+//STDENV   DD *
+PYTHONHOME=/usr/lpp/python3
+PYTHONPATH=/usr/lpp/python3/lib:/usr/lpp/python3/lib/pandas
+PANDASREAD_CSV_PATH=/u/pyzkiln/extracts/test.csv
+PANDASREAD_CSV_ENCODING=ISO8859-1
+/*
+//SYSOUT   DD SYSOUT=*
+//SYSPRINT DD SYSOUT=*
+//PYAUDIT  DD DSN=PYZKILN.PANDASRD.AUDIT,DISP=SHR
+//CEEDUMP  DD SYSOUT=*
+//
